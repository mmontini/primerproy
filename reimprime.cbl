@@ -0,0 +1,216 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REIMPRIME.
+       AUTHOR. LOCOMOTORA.
+       INSTALLATION. AGOSTO-DE-2025.
+       DATE-WRITTEN. AGOSTO-DE-2025.
+      *================================================================
+      * Recorre "IMPRESTAT" (ver GRABA-IMPRESION en parserjs.cbl), se
+      * queda con el ultimo resultado conocido de cada pedido de
+      * impresion (ip de impresora + codigo de documento) y reenvia al
+      * gateway, llamando de nuevo a PARSERJS2, los que nunca llegaron
+      * a confirmar con HTTP 200. Se corre como job batch, tipicamente
+      * despues del cierre, para no dejar documentos sin imprimir.
+      *================================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-IMPRESTAT ASSIGN TO "IMPRESTAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-IMPRESTAT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-IMPRESTAT.
+       01  REG-IMPRESTAT         PIC X(180).
+       WORKING-STORAGE SECTION.
+           COPY "sysinfo.wrk".
+       77  WS-FS-IMPRESTAT       PIC XX VALUE "00".
+       77  WS-IMP-ABIERTO        PIC X  VALUE "N".
+           88  WS-IMP-ESTA-ABIERTO  VALUE "S".
+       77  WS-EOF-SW             PIC X  VALUE "N".
+           88  WS-FIN-IMPRESTAT      VALUE "S".
+      *Campos de cada renglon de "IMPRESTAT" (ver GRABA-IMPRESION):
+      *IP|CODDOC|FORMATO|REIMPR|IDTRANSACCION|COD-RTA|FECHA|HORA.
+       01  WS-IMPR-CAMPOS.
+           03  WS-IMPR-IP         PIC X(20).
+           03  WS-IMPR-COD        PIC X(20).
+           03  WS-IMPR-FORMATO    PIC X(10).
+           03  WS-IMPR-REIMPR     PIC X(5).
+           03  WS-IMPR-IDTRANS    PIC X(36).
+           03  WS-IMPR-RESULT     PIC X(3).
+           03  WS-IMPR-FECHA      PIC X(8).
+           03  WS-IMPR-HORA       PIC X(8).
+      *Ultimo resultado conocido de cada pedido de impresion visto en
+      *"IMPRESTAT" (un pedido puede aparecer varias veces: el original
+      *y, si ya se reenvio antes, cada reenvio). Busqueda lineal por
+      *ip+codigoDocumento, mismo esquema que BUSCA-SERVICIO.
+       01  WS-TBL-IMPR.
+           03  WS-TBL-IMPR-ENTRY OCCURS 200 TIMES.
+               05  WS-TBL-IMPR-IP       PIC X(20).
+               05  WS-TBL-IMPR-COD      PIC X(20).
+               05  WS-TBL-IMPR-FORMATO  PIC X(10).
+               05  WS-TBL-IMPR-IDTRANS  PIC X(36).
+               05  WS-TBL-IMPR-RESULT   PIC X(3).
+       77  WS-TBL-IMPR-CANT      PIC 9(4) VALUE ZERO.
+       77  WS-TBL-IMPR-IND       PIC 9(4) VALUE ZERO.
+       77  WS-TBL-IMPR-ENCONTRO  PIC X    VALUE "N".
+           88  WS-TBL-IMPR-HALLADO   VALUE "S".
+       77  WS-TOT-REENVIADOS     PIC 9(6) VALUE ZERO.
+      *Parametros para volver a llamar a PARSERJS2, con el mismo
+      *layout que su LK-DATOS/LK-DATOS-RESP (ver parserjs.cbl).
+       01  WS-DATOS-CALL.
+           03  WS-TABLA-CALL OCCURS 300 TIMES.
+               05  WS-VARIABLE-CALL PIC X(40).
+               05  WS-VALOR-CALL    PIC X(256).
+               05  WS-TIPO-CALL     PIC X.
+       01  WS-DES-RTA-CALL        PIC X(30).
+       01  WS-COD-RTA-CALL        PIC 9(3).
+       01  WS-IDTRANSACTION-CALL  PIC X(36).
+       01  WS-DATOS-RESP-CALL.
+           03  WS-TABLA-RESP-CALL OCCURS 300 TIMES.
+               05  WS-VAR-RESP-CALL PIC X(40).
+               05  WS-VAL-RESP-CALL PIC X(256).
+               05  WS-TIP-RESP-CALL PIC X.
+       77  WS-INDICE-CALL          PIC 999.
+       PROCEDURE DIVISION.
+       COMIENZO SECTION.
+       PGMA.
+           PERFORM ABRIR-ARCHIVO THRU F-ABRIR-ARCHIVO.
+           PERFORM CARGA-TBL-IMPR THRU F-CARGA-TBL-IMPR
+                   UNTIL WS-FIN-IMPRESTAT.
+           PERFORM CERRAR-ARCHIVO THRU F-CERRAR-ARCHIVO.
+           PERFORM REENVIA-PENDIENTES THRU F-REENVIA-PENDIENTES.
+           DISPLAY "REIMPRIME: TOTAL REENVIADOS=" WS-TOT-REENVIADOS.
+           STOP RUN.
+
+       ABRIR-ARCHIVO.
+           MOVE "-----INICIO REIMPRIME-----" TO W-MENSAJE-LOG.
+           CALL "logger" USING W-MENSAJE-LOG.
+           OPEN INPUT F-IMPRESTAT.
+           IF WS-FS-IMPRESTAT = "00"
+             SET WS-IMP-ESTA-ABIERTO TO TRUE
+           ELSE
+      *No hay pedidos de impresion registrados todavia: no hay nada
+      *para reenviar, no es un error.
+             SET WS-FIN-IMPRESTAT TO TRUE
+           END-IF.
+       F-ABRIR-ARCHIVO.
+           EXIT.
+
+       CARGA-TBL-IMPR.
+           READ F-IMPRESTAT INTO REG-IMPRESTAT
+             AT END
+               SET WS-FIN-IMPRESTAT TO TRUE
+             NOT AT END
+               PERFORM ACTUALIZA-TBL-IMPR THRU F-ACTUALIZA-TBL-IMPR
+           END-READ.
+       F-CARGA-TBL-IMPR.
+           EXIT.
+
+      *Cada renglon leido pisa el ultimo resultado conocido del mismo
+      *pedido (ip+codigoDocumento): como "IMPRESTAT" es append-only y
+      *se lee en orden, el renglon mas nuevo es siempre el que vale.
+       ACTUALIZA-TBL-IMPR.
+           UNSTRING REG-IMPRESTAT DELIMITED BY "|"
+             INTO WS-IMPR-IP, WS-IMPR-COD, WS-IMPR-FORMATO,
+                  WS-IMPR-REIMPR, WS-IMPR-IDTRANS, WS-IMPR-RESULT,
+                  WS-IMPR-FECHA, WS-IMPR-HORA
+           END-UNSTRING.
+           MOVE "N" TO WS-TBL-IMPR-ENCONTRO.
+           PERFORM VARYING WS-TBL-IMPR-IND FROM 1 BY 1
+                   UNTIL WS-TBL-IMPR-IND > WS-TBL-IMPR-CANT
+             IF WS-TBL-IMPR-IP(WS-TBL-IMPR-IND) = WS-IMPR-IP AND
+                WS-TBL-IMPR-COD(WS-TBL-IMPR-IND) = WS-IMPR-COD
+               SET WS-TBL-IMPR-HALLADO TO TRUE
+               PERFORM ACTUALIZA-TBL-IMPR-FILA THRU
+                       F-ACTUALIZA-TBL-IMPR-FILA
+             END-IF
+           END-PERFORM.
+           IF NOT WS-TBL-IMPR-HALLADO AND WS-TBL-IMPR-CANT < 200
+             ADD 1 TO WS-TBL-IMPR-CANT
+             MOVE WS-TBL-IMPR-CANT TO WS-TBL-IMPR-IND
+             MOVE WS-IMPR-IP  TO WS-TBL-IMPR-IP(WS-TBL-IMPR-IND)
+             MOVE WS-IMPR-COD TO WS-TBL-IMPR-COD(WS-TBL-IMPR-IND)
+             PERFORM ACTUALIZA-TBL-IMPR-FILA THRU
+                     F-ACTUALIZA-TBL-IMPR-FILA
+           END-IF.
+       F-ACTUALIZA-TBL-IMPR.
+           EXIT.
+
+       ACTUALIZA-TBL-IMPR-FILA.
+           MOVE WS-IMPR-FORMATO TO WS-TBL-IMPR-FORMATO(WS-TBL-IMPR-IND).
+           MOVE WS-IMPR-IDTRANS TO WS-TBL-IMPR-IDTRANS(WS-TBL-IMPR-IND).
+           MOVE WS-IMPR-RESULT  TO WS-TBL-IMPR-RESULT(WS-TBL-IMPR-IND).
+       F-ACTUALIZA-TBL-IMPR-FILA.
+           EXIT.
+
+       CERRAR-ARCHIVO.
+           IF WS-IMP-ESTA-ABIERTO
+             CLOSE F-IMPRESTAT
+           END-IF.
+       F-CERRAR-ARCHIVO.
+           EXIT.
+
+       REENVIA-PENDIENTES.
+           PERFORM VARYING WS-TBL-IMPR-IND FROM 1 BY 1
+                   UNTIL WS-TBL-IMPR-IND > WS-TBL-IMPR-CANT
+             IF WS-TBL-IMPR-RESULT(WS-TBL-IMPR-IND) NOT = "200"
+               PERFORM REENVIA-UNA-IMPRESION THRU
+                       F-REENVIA-UNA-IMPRESION
+             END-IF
+           END-PERFORM.
+       F-REENVIA-PENDIENTES.
+           EXIT.
+
+      *Reconstruye el pedido RECORD original (la impresion ya se marca
+      *como reimpresion) y vuelve a llamar a PARSERJS2, reusando la
+      *misma WS-IMPR-IDTRANS para que quede trazada en "AUDITORIA" e
+      *"IMPRESTAT" como reintento del mismo pedido.
+       REENVIA-UNA-IMPRESION.
+           INITIALIZE WS-DATOS-CALL.
+           MOVE 1 TO WS-INDICE-CALL.
+           MOVE "SERVICIO" TO WS-VARIABLE-CALL(WS-INDICE-CALL).
+           MOVE "RECORD"   TO WS-VALOR-CALL(WS-INDICE-CALL).
+           MOVE "S"        TO WS-TIPO-CALL(WS-INDICE-CALL).
+
+           ADD 1 TO WS-INDICE-CALL.
+           MOVE "ipImpresora" TO WS-VARIABLE-CALL(WS-INDICE-CALL).
+           MOVE WS-TBL-IMPR-IP(WS-TBL-IMPR-IND) TO
+                WS-VALOR-CALL(WS-INDICE-CALL).
+           MOVE "U" TO WS-TIPO-CALL(WS-INDICE-CALL).
+
+           ADD 1 TO WS-INDICE-CALL.
+           MOVE "codigoDocumento" TO WS-VARIABLE-CALL(WS-INDICE-CALL).
+           MOVE WS-TBL-IMPR-COD(WS-TBL-IMPR-IND) TO
+                WS-VALOR-CALL(WS-INDICE-CALL).
+           MOVE "U" TO WS-TIPO-CALL(WS-INDICE-CALL).
+
+           ADD 1 TO WS-INDICE-CALL.
+           MOVE "formato" TO WS-VARIABLE-CALL(WS-INDICE-CALL).
+           MOVE WS-TBL-IMPR-FORMATO(WS-TBL-IMPR-IND) TO
+                WS-VALOR-CALL(WS-INDICE-CALL).
+           MOVE "X" TO WS-TIPO-CALL(WS-INDICE-CALL).
+
+           ADD 1 TO WS-INDICE-CALL.
+           MOVE "reimpresion" TO WS-VARIABLE-CALL(WS-INDICE-CALL).
+           MOVE "S" TO WS-VALOR-CALL(WS-INDICE-CALL).
+           MOVE "X" TO WS-TIPO-CALL(WS-INDICE-CALL).
+
+           MOVE WS-TBL-IMPR-IDTRANS(WS-TBL-IMPR-IND) TO
+                WS-IDTRANSACTION-CALL.
+           CALL "PARSERJS2" USING WS-DATOS-CALL, WS-DES-RTA-CALL,
+                WS-COD-RTA-CALL, WS-IDTRANSACTION-CALL,
+                WS-DATOS-RESP-CALL.
+           ADD 1 TO WS-TOT-REENVIADOS.
+           MOVE SPACES TO W-MENSAJE-LOG.
+           STRING "REIMPRIME: " DELIMITED BY SIZE,
+                  WS-TBL-IMPR-IP(WS-TBL-IMPR-IND) DELIMITED BY SPACE,
+                  " " DELIMITED BY SIZE,
+                  WS-TBL-IMPR-COD(WS-TBL-IMPR-IND) DELIMITED BY SPACE,
+                  " COD-RTA=" DELIMITED BY SIZE,
+                  WS-COD-RTA-CALL DELIMITED BY SIZE
+             INTO W-MENSAJE-LOG
+           END-STRING.
+           CALL "logger" USING W-MENSAJE-LOG.
+       F-REENVIA-UNA-IMPRESION.
+           EXIT.
