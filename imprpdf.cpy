@@ -0,0 +1,26 @@
+      *================================================================
+      * IMPRPDF.CPY
+      * Carga en WS-DATOS los datos de prueba para el servicio RECORD
+      * (documentacion/{ipImpresora}/{codigoDocumento}), usado por la
+      * opcion de simulacion de SIMULA-DATOS. WS-INDICE(1) ya contiene
+      * la fila SERVICIO al entrar aqui.
+      *================================================================
+           ADD 1 TO WS-INDICE.
+           MOVE "ipImpresora"     TO WS-VARIABLE(WS-INDICE).
+           MOVE "10.6.20.15"      TO WS-VALOR(WS-INDICE).
+           MOVE "U"               TO WS-TIPO(WS-INDICE).
+
+           ADD 1 TO WS-INDICE.
+           MOVE "codigoDocumento" TO WS-VARIABLE(WS-INDICE).
+           MOVE "000001234567"    TO WS-VALOR(WS-INDICE).
+           MOVE "U"               TO WS-TIPO(WS-INDICE).
+
+           ADD 1 TO WS-INDICE.
+           MOVE "formato"         TO WS-VARIABLE(WS-INDICE).
+           MOVE "PDF"             TO WS-VALOR(WS-INDICE).
+           MOVE "X"               TO WS-TIPO(WS-INDICE).
+
+           ADD 1 TO WS-INDICE.
+           MOVE "reimpresion"     TO WS-VARIABLE(WS-INDICE).
+           MOVE "N"               TO WS-VALOR(WS-INDICE).
+           MOVE "X"               TO WS-TIPO(WS-INDICE).
