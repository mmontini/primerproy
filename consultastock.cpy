@@ -0,0 +1,16 @@
+      *================================================================
+      * CONSULTASTOCK.CPY
+      * Carga en WS-DATOS los datos de prueba para el servicio
+      * CONSULTASTOCK (consulta de stock por sucursal y articulo),
+      * usado por la opcion de simulacion de SIMULA-DATOS. WS-INDICE(1)
+      * ya contiene la fila SERVICIO al entrar aqui.
+      *================================================================
+           ADD 1 TO WS-INDICE.
+           MOVE "sucursal"        TO WS-VARIABLE(WS-INDICE).
+           MOVE "001"             TO WS-VALOR(WS-INDICE).
+           MOVE "U"               TO WS-TIPO(WS-INDICE).
+
+           ADD 1 TO WS-INDICE.
+           MOVE "codigoArticulo"  TO WS-VARIABLE(WS-INDICE).
+           MOVE "001234"          TO WS-VALOR(WS-INDICE).
+           MOVE "U"               TO WS-TIPO(WS-INDICE).
