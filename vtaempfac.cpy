@@ -0,0 +1,26 @@
+      *================================================================
+      * VTAEMPFAC.CPY
+      * Carga en WS-DATOS los datos de prueba para el servicio
+      * VTAEMPFAC (alta de venta de empleado - factura), usado por la
+      * opcion de simulacion de SIMULA-DATOS. WS-INDICE(1) ya contiene
+      * la fila SERVICIO al entrar aqui.
+      *================================================================
+           ADD 1 TO WS-INDICE.
+           MOVE "sucursal"        TO WS-VARIABLE(WS-INDICE).
+           MOVE "001"             TO WS-VALOR(WS-INDICE).
+           MOVE "9"               TO WS-TIPO(WS-INDICE).
+
+           ADD 1 TO WS-INDICE.
+           MOVE "nroFactura"      TO WS-VARIABLE(WS-INDICE).
+           MOVE "000012345"       TO WS-VALOR(WS-INDICE).
+           MOVE "X"               TO WS-TIPO(WS-INDICE).
+
+           ADD 1 TO WS-INDICE.
+           MOVE "legajoEmpleado"  TO WS-VARIABLE(WS-INDICE).
+           MOVE "004521"          TO WS-VALOR(WS-INDICE).
+           MOVE "X"               TO WS-TIPO(WS-INDICE).
+
+           ADD 1 TO WS-INDICE.
+           MOVE "importeTotal"    TO WS-VARIABLE(WS-INDICE).
+           MOVE "+0001500.50"     TO WS-VALOR(WS-INDICE).
+           MOVE "9"               TO WS-TIPO(WS-INDICE).
