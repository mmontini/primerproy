@@ -7,9 +7,59 @@
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT F-SERVICIOS ASSIGN TO "SERVICIOS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-SERVICIOS.
+           SELECT F-AUDITORIA ASSIGN TO "AUDITORIA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITORIA.
+           SELECT F-STOCKEXT ASSIGN TO "STOCKEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-STOCKEXT.
+           SELECT F-RESPEXT ASSIGN TO "RESPEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RESPEXT.
+           SELECT F-IMPRESTAT ASSIGN TO "IMPRESTAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-IMPRESTAT.
+           SELECT F-GATEWAYCFG ASSIGN TO "GATEWAYCFG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-GATEWAYCFG.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  F-SERVICIOS.
+       01  REG-SERVICIOS          PIC X(600).
+      *Renglon de auditoria: un renglon por cada consulta al WS
+      *(incluidos los reintentos), para reconciliacion e investigacion
+      *de incidentes. Formato delimitado por "|", igual convencion que
+      *"SERVICIOS".
+       FD  F-AUDITORIA.
+       01  REG-AUDITORIA           PIC X(200).
+      *Extracto de stock por sucursal/articulo, una linea por cada
+      *respuesta 200 del servicio CONSULTASTOCK, para la conciliacion
+      *nocturna de stock. Mismo layout que WS-STOCKS.
+       FD  F-STOCKEXT.
+       01  REG-STOCKEXT            PIC X(72).
+      *Todas las variables::=valor que devuelve el gateway, una por
+      *renglon, incluidas las que exceden el limite de 300 de
+      *WS-DATOS-RESP/LK-DATOS-RESP (para que una respuesta grande no
+      *se trunque en silencio). Formato delimitado por "|".
+       FD  F-RESPEXT.
+       01  REG-RESPEXT              PIC X(420).
+      *Un renglon por cada pedido de impresion del servicio RECORD
+      *(ip de la impresora, codigo de documento, formato, si ya es
+      *reimpresion, transaccion, resultado, fecha/hora), para que
+      *REIMPRIME pueda detectar y reenviar los que no confirmaron.
+       FD  F-IMPRESTAT.
+       01  REG-IMPRESTAT             PIC X(180).
+      *Parametros de conexion al gateway (host, puerto, timeout y tope
+      *de reintentos), uno por renglon como "CLAVE|VALOR". Si no esta
+      *disponible, se siguen usando los valores de siempre (variable
+      *de entorno IP_NODUM para el host, puerto 8082, timeout de 20
+      *segundos, 3 reintentos).
+       FD  F-GATEWAYCFG.
+       01  REG-GATEWAYCFG            PIC X(80).
 
        WORKING-STORAGE SECTION.
             COPY "sysinfo.wrk".
@@ -31,6 +81,104 @@
        77  WSOPENX25            PIC X VALUE "N".
        77  WSANULAVTA           PIC X VALUE "N".
        77  AUX-C-V-X25          PIC X(20).
+       77  WS-FS-SERVICIOS      PIC XX VALUE "00".
+       77  WS-FS-AUDITORIA      PIC XX VALUE "00".
+       77  WS-FS-STOCKEXT       PIC XX VALUE "00".
+       77  WS-FS-RESPEXT        PIC XX VALUE "00".
+       77  WS-FS-IMPRESTAT      PIC XX VALUE "00".
+       77  WS-FS-GATEWAYCFG     PIC XX VALUE "00".
+       77  WS-CFG-CLAVE         PIC X(20) VALUE SPACES.
+       77  WS-CFG-VALOR         PIC X(58) VALUE SPACES.
+      *Datos de cada pedido de impresion, para GRABA-IMPRESION.
+       77  WS-IMPR-IP           PIC X(20)  VALUE SPACES.
+       77  WS-IMPR-COD          PIC X(20)  VALUE SPACES.
+       77  WS-IMPR-FORMATO      PIC X(10)  VALUE SPACES.
+       77  WS-IMPR-REIMPR       PIC X(5)   VALUE SPACES.
+       77  WS-IMPR-RENGLON      PIC X(180) VALUE SPACES.
+       77  WS-RESP-TOTAL        PIC 9(6) VALUE ZERO.
+       77  WS-RESP-RENGLON      PIC X(420) VALUE SPACES.
+      *Campos de paso hacia AGREGA-RESP, cargados tanto por el camino
+      *historico "variable::=valor::=tipo" como por PARSEA-JSON.
+       77  WS-RESP-VAR-TMP      PIC X(40)  VALUE SPACES.
+       77  WS-RESP-VAL-TMP      PIC X(256) VALUE SPACES.
+       77  WS-RESP-TIP-TMP      PIC X      VALUE SPACES.
+      *Datos para ESCANEA-JSON: recorre caracter a caracter el cuerpo
+      *JSON devuelto por el gateway y arma, para cada valor escalar
+      *(string/numero/booleano), un par clave::=valor donde la clave
+      *es la ruta completa (padre.hijo) cuando el valor esta anidado
+      *dentro de objetos. Soporta objetos {..} y arreglos [..]; cada
+      *elemento de un arreglo se numera como clave(n).
+       77  WS-JSON-PTR          PIC 9(4) VALUE 1.
+       77  WS-JSON-LEN          PIC 9(4) VALUE 0.
+       77  WS-JSON-NIVEL        PIC 9(2) VALUE 0.
+       01  WS-JSON-PILA.
+           03  WS-JSON-PILA-ENTRY OCCURS 10 TIMES.
+               05  WS-JSON-CLAVE-NIVEL  PIC X(40) VALUE SPACES.
+               05  WS-JSON-ARRAY-NIVEL  PIC X VALUE "N".
+               05  WS-JSON-INDICE-NIVEL PIC 9(3) VALUE ZERO.
+       77  WS-JSON-CLAVE-ACT    PIC X(40) VALUE SPACES.
+       77  WS-JSON-CLAVE-PTR    PIC 9(2) VALUE 0.
+       77  WS-JSON-VALOR-ACT    PIC X(256) VALUE SPACES.
+       77  WS-JSON-VALOR-PTR    PIC 9(3) VALUE 0.
+       77  WS-JSON-CH           PIC X.
+       77  WS-JSON-ESTADO       PIC X VALUE "K".
+           88  WS-JSON-ESP-CLAVE      VALUE "K".
+           88  WS-JSON-EN-CLAVE       VALUE "C".
+           88  WS-JSON-ESP-VALOR      VALUE "V".
+           88  WS-JSON-EN-VALOR-STR   VALUE "S".
+           88  WS-JSON-EN-VALOR-LIT   VALUE "L".
+       77  WS-JSON-RUTA         PIC X(80) VALUE SPACES.
+       77  WS-JSON-RUTA-PTR     PIC 9(3) VALUE 1.
+       77  WS-JSON-IND6         PIC 9(2) VALUE 0.
+      *Fecha/hora y tiempo transcurrido de cada consulta, para el
+      *renglon que GRABA-AUDITORIA escribe en "AUDITORIA".
+       01  WS-AUD-INICIO.
+           03  WS-AUD-INI-FECHA  PIC 9(8).
+           03  WS-AUD-INI-HORA   PIC 9(8).
+       03  WS-AUD-INI-HORA-R REDEFINES WS-AUD-INI-HORA.
+           05  WS-AUD-INI-HH     PIC 9(2).
+           05  WS-AUD-INI-MM     PIC 9(2).
+           05  WS-AUD-INI-SS     PIC 9(2).
+           05  WS-AUD-INI-CC     PIC 9(2).
+       01  WS-AUD-FIN.
+           03  WS-AUD-FIN-FECHA  PIC 9(8).
+           03  WS-AUD-FIN-HORA   PIC 9(8).
+       01  WS-AUD-FIN-HORA-R REDEFINES WS-AUD-FIN.
+           03  FILLER            PIC 9(8).
+           03  WS-AUD-FIN-HH     PIC 9(2).
+           03  WS-AUD-FIN-MM     PIC 9(2).
+           03  WS-AUD-FIN-SS     PIC 9(2).
+           03  WS-AUD-FIN-CC     PIC 9(2).
+       77  WS-AUD-INI-SEG        PIC 9(7)V99 VALUE ZERO.
+       77  WS-AUD-FIN-SEG        PIC 9(7)V99 VALUE ZERO.
+       77  WS-AUD-SEGUNDOS       PIC 9(6)V99 VALUE ZERO.
+       77  WS-AUD-RENGLON        PIC X(200) VALUE SPACES.
+      *Registro de servicios leido de "SERVICIOS": nombre, plantilla
+      *de URL (con sus {placeholder}) y host de destino. Si el archivo
+      *no existe o el SERVICIO no figura en el, BUSCA-SERVICIO cae al
+      *mecanismo anterior (variable de entorno) para no romper los
+      *ambientes que todavia no migraron.
+       01  WS-TBL-SERVICIOS.
+           03  WS-SVC-ENTRY OCCURS 50 TIMES.
+               05  WS-SVC-NOMBRE     PIC X(20).
+               05  WS-SVC-URL        PIC X(512).
+               05  WS-SVC-HOST       PIC X(20).
+       77  WS-SVC-CANT           PIC 9(4) VALUE ZERO.
+       77  WS-SVC-IND            PIC 9(4) VALUE ZERO.
+      *Copia de WS-VALOR(WS-IND) rellena con blancos en vez de con los
+      *low-values que le deja PREPARO-DATOS, para poder compararla con
+      *WS-SVC-NOMBRE (que UNSTRING rellena con blancos).
+       77  WS-SVC-BUSCA          PIC X(20) VALUE SPACES.
+      *Reintentos ante error transitorio de X25/TCP (timeout o caida
+      *de conexion). WS-REINTENTOS-MAX se fija una sola vez; ante un
+      *error definitivo (cualquier otro RETCODE-X25 negativo) no se
+      *reintenta, se corta por ERRORES como siempre.
+       77  WS-REINTENTOS-CONTA    PIC 9(02) VALUE ZERO.
+       77  WS-REINTENTOS-MAX      PIC 9(02) VALUE 3.
+       77  WS-SEGUNDOS-ESPERA     PIC 9(02) VALUE ZERO.
+       77  WS-ERROR-TRANSIT-SW    PIC X(01) VALUE "N".
+           88 WS-ERROR-TRANSITORIO VALUE "S".
+           88 WS-ERROR-DEFINITIVO  VALUE "N".
        01  NMAX-BUF-READS.
                03  MAX-BUF-READS  PIC XXXX.
                03 FILLER PIC X VALUE LOW-VALUE.
@@ -76,6 +224,16 @@
        77 WS-PARAM-URL PIC X(40) VALUE SPACES.
        77 WS-CONTA     PIC 9(4) VALUE ZEROS.
        77 WS-CONTA2    PIC 9(4) VALUE ZEROS.
+       77 WS-URL-SW    PIC X VALUE "N".
+          88 WS-URL-ARMADA VALUE "S".
+       77 WS-PARAM-SW  PIC X VALUE "S".
+          88 WS-HAY-MAS-PARAM    VALUE "S".
+          88 WS-NO-HAY-MAS-PARAM VALUE "N".
+       77 WS-URL-CONTA PIC 9 VALUE ZERO.
+      *WS-URL-TBL/WS-URL2-TBL: bitacora de los placeholders de URL ya
+      *resueltos (variable y valor usado), para el log de ARMA-URL.
+      *Limitado a 2 porque hoy ningun servicio usa mas de 2 parametros
+      *de URL (p.ej. documentacion/{ipImpresora}/{codigoDocumento}).
        01 WS-URL-TBL.
           03 WS-URL  PIC X(512) OCCURS 2 TIMES.
        01 WS-URL2-TBL.
@@ -86,8 +244,8 @@
              05 WS-VARIABLE PIC X(40).
              05 WS-VALOR    PIC X(256).
              05 WS-TIPO     PIC X.
-       01 WS-DES-RTA        PIC X(30). |*> Descr. de la respuesta 
-       01 WS-COD-RTA        PIC 9(3).     |*> 200 409 ect"
+       01 WS-DES-RTA        PIC X(30). *> Descr. de la respuesta 
+       01 WS-COD-RTA        PIC 9(3).     *> 200 409 ect"
        01 WS-IDTRANSACTION PIC X(36).
       *LK-DATOS se usa para recibir datos del gateway 
        01 WS-DATOS-RESP.
@@ -110,14 +268,32 @@
        77 WS-IND3 PIC 9(4).
        77 WS-IND4 PIC 9(4).
        77 WS-IND5 PIC 9(4).
+       77 WS-IND6 PIC 9(4).
        77 WS-ANT PIC 9(4).
        77 COUNTER PIC 9(4).
+      *Indica si el ultimo reemplazo de caracter de PREPARO-DATOS vino
+      *de la tabla UTF-8 (ws-tbl-utf8, 2 bytes de origen) en lugar de
+      *la tabla CP850/ANSI de toda la vida (ws-tbl-conver, 1 byte).
+       77 WS-UTF8-SW PIC X VALUE "N".
+          88 WS-UTF8-SI VALUE "S".
+          88 WS-UTF8-NO VALUE "N".
 
        01 ws-tbl-conver.
           03 ws-ansi-cp1252 occurs 128 times.
              05 ws-ansi     pic x.
              05 ws-cp1252   pic x(3).
              05 ws-tam-1252 pic 9.
+      *Tabla adicional de acentuados/UTF-8 para ampliar el charset de
+      *entrada mas alla de los 128 bytes altos de CP850: cubre todo el
+      *bloque "Latin-1 Supplement" (U+00A0-U+00FF)
+      *codificado en UTF-8 de 2 bytes, hacia su byte CP1252 (que en
+      *ese rango coincide con el propio code point). Se completa
+      *desde CARGA-TBL-UTF8, igual que ws-tbl-conver.
+       01 ws-tbl-utf8.
+          03 ws-utf8-cp1252 occurs 96 times.
+             05 ws-utf8     pic x(2).
+             05 ws-utf8-cp1252-val pic x(3).
+             05 ws-tam-utf8 pic 9.
 
        77 FI-N-COD PIC 9(4) BINARY.
        77 FI-COD REDEFINES FI-N-COD PIC X(2).
@@ -135,8 +311,8 @@
              05 LK-VARIABLE PIC X(40).
              05 LK-VALOR    PIC X(256).
              05 LK-TIPO     PIC X.
-       01 LK-DES-RTA        PIC X(30). |*> Descr. de la respuesta 
-       01 LK-COD-RTA        PIC 9(3).     |*> "E"=ERROR, " "=OK
+       01 LK-DES-RTA        PIC X(30). *> Descr. de la respuesta 
+       01 LK-COD-RTA        PIC 9(3).     *> "E"=ERROR, " "=OK
        01 LK-IDTRANSACTION PIC X(36).
        01 LK-DATOS-RESP.
           03 LK-TABLA-RESP OCCURS 300 TIMES.
@@ -144,12 +320,12 @@
              05 LK-VAL-RESP    PIC X(256).
              05 LK-TIP-RESP    PIC X.
       *01 LK-PARAMS.
-      *  03 LK-OPERACION      PIC X.|*> "V"=VEnta o "D"=Devolucion
+      *  03 LK-OPERACION      PIC X.*> "V"=VEnta o "D"=Devolucion
       *  03 LK-SUC            PIC 9(3).
       *   03 LK-NRO-PRESU      PIC Z(9) BLANK WHEN ZERO.
       *   03 LK-NRO-FACTURA    PIC X(9).
-      *   03 WS-COD-RTA        PIC X.|*> "V"=verdadero "F"=Falso
-      *   03 WS-DES-RTA        PIC X(30). |*> Codigo de Rta Http 
+      *   03 WS-COD-RTA        PIC X.*> "V"=verdadero "F"=Falso
+      *   03 WS-DES-RTA        PIC X(30). *> Codigo de Rta Http 
       *
        PROCEDURE DIVISION USING LK-DATOS, LK-DES-RTA, LK-COD-RTA ,
                                 LK-IDTRANSACTION, LK-DATOS-RESP.
@@ -178,11 +354,10 @@
            INITIALIZE WS-COD-RTA.
            INITIALIZE WS-DES-RTA.
            MOVE SPACES TO WS-RECURSO.
-      *     MOVE "10.6.11.66" TO NUMERO-X25. |*> IP jboss docker(58)
-           ACCEPT NUMERO-X25 FROM ENVIRONMENT "IP_NODUM". |*> IP jboss
-      *    ACCEPT TCP-PORT  FROM ENVIRONMENT "PORT_GO"
-           MOVE 8082 TO TCP-PORT.
-           MOVE TCP-PORT TO HTONS.
+           MOVE "N" TO WS-URL-SW.
+           MOVE 0 TO WS-URL-CONTA.
+      *Host, puerto, timeout y reintentos se cargan en INICIALIZO-TCP,
+      *desde "GATEWAYCFG" si esta disponible (ver CARGA-CFG-GATEWAY).
            CALL "C$NARG" USING NUM-ARGS.
            IF NUM-ARGS > 0
               MOVE LK-DATOS TO WS-DATOS
@@ -193,9 +368,15 @@
               PERFORM SIMULA-DATOS THRU F-SIMULA-DATOS
            END-IF.
            PERFORM PREPARO-DATOS THRU F-PREPARO-DATOS.
-           PERFORM INICIALIZO-TCP THRU F-INICIALIZO-TCP.
-           PERFORM CONSULTO-WS THRU F-CONSULTO-WS.
+           PERFORM CONSULTO-CON-REINTENTOS
+                   THRU F-CONSULTO-CON-REINTENTOS.
       *     PERFORM EVALUO-RESPUESTA THRU F-EVALUO-RESPUESTA.
+           IF WS-VALOR(1)(1:13) = "CONSULTASTOCK" AND WS-COD-RTA = 200
+             PERFORM GRABA-STOCK THRU F-GRABA-STOCK
+           END-IF.
+           IF WS-VALOR(1)(1:6) = "RECORD"
+             PERFORM GRABA-IMPRESION THRU F-GRABA-IMPRESION
+           END-IF.
        FIN-PGMA.
 
            IF NUM-ARGS > 0
@@ -234,6 +415,8 @@
                     PERFORM VTAEMPFAC
                   WHEN "VTAEMPDEV"
                     PERFORM VTAEMPDEV
+                  WHEN "CONSULTASTOCK"
+                    PERFORM CONSULTASTOCK
                   WHEN OTHER
                     MOVE "ERROR: SERVICIO NO HABILITADO" TO WS-DES-RTA
                     MOVE 409 TO WS-COD-RTA
@@ -255,15 +438,22 @@
        VTAEMPDEV.
            COPY  "vtaempdev.cpy".
            .
+       CONSULTASTOCK.
+           COPY "consultastock.cpy".
+           .
       *
-       CARGA-TBL-CP1252.       
+       CARGA-TBL-CP1252.
            COPY "cp1252.cpy".
            .
+       CARGA-TBL-UTF8.
+           COPY "cp1252utf8.cpy".
+           .
 
        PREPARO-DATOS .
-      *todos los datos de cada variable se terminan con low-values     
+      *todos los datos de cada variable se terminan con low-values
       * y para quitar el signo "+" de cada valor numerico
            perform CARGA-TBL-CP1252.
+           perform CARGA-TBL-UTF8.
            MOVE 1 TO WS-INDICE.
            SET WS-EOF-NO TO TRUE.
            PERFORM VARYING WS-IND FROM 1 BY 1 UNTIL WS-EOF-SI
@@ -308,12 +498,26 @@
                  IF WS-VALOR(ws-ind)(ws-ind2:) = SPACES
                    SET WS-FIN-SI TO TRUE
                  END-IF
+      *Primero se prueba contra la tabla UTF-8 (2 bytes de origen);
+      *si no hay match ahi se sigue con la tabla CP850/ANSI de 1 byte,
+      *de toda la vida, mas abajo.
+                 IF ws-ind2 < 256 AND NOT ws-fin-si
+                   perform varying ws-ind6 from 1 by 1
+                           until ws-ind6 > 96
+                           OR WS-REEMPLAZO NOT = SPACES
+                     if WS-VALOR(WS-IND)(ws-ind2:2) = ws-utf8(ws-ind6)
+                       move ws-utf8-cp1252-val(ws-ind6) TO WS-REEMPLAZO
+                       move ws-tam-utf8(ws-ind6) to ws-ind3
+                       SET WS-UTF8-SI TO TRUE
+                     end-if
+                   end-perform
+                 END-IF
                  perform varying ws-ind5 from 1 by 1 until ws-ind5 > 128
                          OR WS-REEMPLAZO NOT = SPACES
                    if WS-VALOR(WS-IND)(ws-ind2:1) = ws-ansi(ws-ind5)
                      move ws-cp1252(ws-ind5) TO WS-REEMPLAZO
                      move ws-tam-1252(ws-ind5) to ws-ind3
-                   else 
+                   else
                      if WS-VALOR(WS-IND)(ws-ind2:1) = '"'
                        move '\"' to ws-reemplazo
                        move 2 to ws-ind3
@@ -322,25 +526,32 @@
                  end-perform
                  IF WS-REEMPLAZO NOT = SPACES
                    IF WS-IND2 > 1
-                     |*> resto 2 porque 1 se sumo al salir del perform 
+                     *> resto 2 porque 1 se sumo al salir del perform
                      subtract 2 from ws-ind2 giving ws-ind4
                      STRING WS-VALOR(WS-IND)(ws-ant:ws-ind4)
-                             delimited by size, 
+                             delimited by size,
                          ws-reemplazo delimited by spaces
                         into ws-valor-aux with pointer STRING-PTR
                      END-STRING
-                   ELSE 
+                   ELSE
                      move 1 to ws-ind4
                      STRING ws-reemplazo delimited by spaces
                         into ws-valor-aux with pointer STRING-PTR
                       END-STRING
                    end-if
+                   IF WS-UTF8-SI
+      *El match vino de la tabla UTF-8: ademas del byte de ws-ind2
+      *hay que saltear su byte de continuacion, que ya quedo cubierto
+      *por el reemplazo.
+                     ADD 1 TO WS-IND2
+                     SET WS-UTF8-NO TO TRUE
+                   END-IF
                    add 1 to  ws-ind2 giving ws-ant
-      *AB"CD  
+      *AB"CD
                  END-IF
                  MOVE spaces TO WS-REEMPLAZO
                end-perform
-               if ws-ind4 > 0   |*> hubo reemplazo
+               if ws-ind4 > 0   *> hubo reemplazo
                  STRING WS-VALOR(WS-IND)(ws-ant:)
                          delimited by size, 
                     into ws-valor-aux with pointer STRING-PTR
@@ -375,48 +586,81 @@
            CALL "logger" USING W-MENSAJE-LOG.
            MOVE "R" TO TIPO-DE-OPERACION-X25.
            MOVE "4096" TO PARAM1-X25.
-           PERFORM LOPERA-X25 THRU FOPERA-X25
-           IF RETCODE-X25 < 0
-              EVALUATE RETCODE-X25 
-                WHEN -1 
-                WHEN -9
-                  STRING "ERROR TIMEOUT. COD.: ",
-                         X25-RETCODE delimited by size
-                    INTO WS-DES-RTA
-                  END-STRING
-                WHEN -3
-                  STRING "ERROR DE CONEXION. COD.: ",
-                         X25-RETCODE delimited by size
-                    INTO WS-DES-RTA
-                  END-STRING
-                WHEN OTHER
-                  STRING "ERROR COD.: ",
-                         X25-RETCODE delimited by size
-                    INTO WS-DES-RTA
-                  END-STRING
-               END-EVALUATE
-               MOVE 409 TO WS-COD-RTA
-               PERFORM ERRORES
-           END-IF.
-       
-            
+           PERFORM LOPERA-X25 THRU FOPERA-X25.
+      *LOPERA-X25 ya dejo armado WS-COD-RTA/WS-DES-RTA y, si el error
+      *es definitivo, ya corto por ERRORES; si es transitorio, sigue
+      *de largo y es CONSULTO-CON-REINTENTOS quien decide.
+
+      *Abre el socket y hace la consulta al WS; si LOPERA-X25 devolvio
+      *un error transitorio (timeout o caida de conexion) reabre el
+      *socket desde cero y reintenta, hasta WS-REINTENTOS-MAX veces,
+      *con una breve espera creciente entre intento e intento. Ante un
+      *error definitivo, o agotados los reintentos, queda tal como
+      *quedaba antes: WS-COD-RTA/WS-DES-RTA con el ultimo error.
+       CONSULTO-CON-REINTENTOS.
+           MOVE ZERO TO WS-REINTENTOS-CONTA.
+           SET WS-ERROR-DEFINITIVO TO TRUE.
+           PERFORM INICIALIZO-TCP THRU F-INICIALIZO-TCP.
+      *Se re-arma la URL en cada intento: si la primera quedo con un
+      *error transitorio antes de llegar al gateway, el reintento
+      *tiene que volver a resolver los {placeholder}, no reenviar la
+      *URL armada (o sin armar) del intento anterior.
+           MOVE "N" TO WS-URL-SW.
+           PERFORM CONSULTO-WS THRU F-CONSULTO-WS.
+           PERFORM UNTIL NOT WS-ERROR-TRANSITORIO
+                      OR WS-REINTENTOS-CONTA >= WS-REINTENTOS-MAX
+             ADD 1 TO WS-REINTENTOS-CONTA
+             MOVE "-----REINTENTO POR ERROR TRANSITORIO-----"
+               TO W-MENSAJE-LOG
+             CALL "logger" USING W-MENSAJE-LOG
+             COMPUTE WS-SEGUNDOS-ESPERA = WS-REINTENTOS-CONTA * 2
+             CALL "C$SLEEP" USING WS-SEGUNDOS-ESPERA
+             SET WS-ERROR-DEFINITIVO TO TRUE
+             PERFORM INICIALIZO-TCP THRU F-INICIALIZO-TCP
+             MOVE "N" TO WS-URL-SW
+             PERFORM CONSULTO-WS THRU F-CONSULTO-WS
+           END-PERFORM.
+       F-CONSULTO-CON-REINTENTOS.
+           EXIT.
+
        CONSULTO-WS.
            INITIALIZE WS-DES-RTA.
+           ACCEPT WS-AUD-INI-FECHA FROM DATE YYYYMMDD.
+           ACCEPT WS-AUD-INI-HORA FROM TIME.
 
            PERFORM TIPO-VTAEMP
       *Lee la respuesta
            PERFORM LEO-CHUNK.
            IF RETCODE-X25 < 0
+             PERFORM CERRAR-X25 THRU F-CERRAR-X25
              GO TO F-CONSULTO-WS
-           END-IF.  
+           END-IF.
            PERFORM LOGUEO-CHUNK-DATA.
        
            INITIALIZE WS-LINEA-RTA.
            SET WS-FIN-NO TO TRUE.
            set WS-EN-HDR TO TRUE.
            MOVE 1 TO STRING-PTR.
-           MOVE 0 TO WS-INDICE WS-IND4.
+           MOVE 0 TO WS-INDICE WS-IND4 WS-RESP-TOTAL.
+      *Arranca en limpio la pila de niveles del JSON al comenzar esta
+      *respuesta; PARSEA-JSON ya no toca estos campos al entrar, para
+      *que un objeto/arreglo que venga partido en mas de un chunk no
+      *pierda la pila de niveles abiertos entre un chunk y el
+      *siguiente.
+           MOVE 0 TO WS-JSON-NIVEL.
+           MOVE SPACES TO WS-JSON-CLAVE-ACT WS-JSON-VALOR-ACT.
+           MOVE 0 TO WS-JSON-CLAVE-PTR WS-JSON-VALOR-PTR.
+           SET WS-JSON-ESP-CLAVE TO TRUE.
            MOVE SPACES TO REGISTRO4096-X25(RETCODE-X25 + 1:).
+      *Abre RESPEXT una sola vez por respuesta, no por cada valor: una
+      *consulta puede traer cientos de pares variable/valor y abrir y
+      *cerrar el archivo en cada uno es un costo innecesario.
+           OPEN EXTEND F-RESPEXT.
+           IF WS-FS-RESPEXT = "05" OR WS-FS-RESPEXT = "35"
+             OPEN OUTPUT F-RESPEXT
+             CLOSE F-RESPEXT
+             OPEN EXTEND F-RESPEXT
+           END-IF.
            PERFORM UNTIL STRING-PTR > RETCODE-X25 OR WS-FIN-SI
             INITIALIZE WS-LINEA-RTA
             MOVE 0 TO WS-IND
@@ -435,6 +679,8 @@
               IF STRING-PTR > RETCODE-X25 AND WS-FIN-NO
                 PERFORM LEO-CHUNK
                 IF RETCODE-X25 < 0
+                  CLOSE F-RESPEXT
+                  PERFORM CERRAR-X25 THRU F-CERRAR-X25
                   GO TO F-CONSULTO-WS
                 END-IF
               END-IF
@@ -445,10 +691,167 @@
               END-IF
             END-IF
            END-PERFORM.
+           CLOSE F-RESPEXT.
            PERFORM CERRAR-X25 THRU F-CERRAR-X25.
        F-CONSULTO-WS.
+           PERFORM GRABA-AUDITORIA THRU F-GRABA-AUDITORIA.
            EXIT.
-           
+
+      *Agrega un renglon al archivo "AUDITORIA" con el resultado de
+      *esta consulta (SERVICIO, id de transaccion, codigo y
+      *descripcion de respuesta, fecha/hora y tiempo transcurrido).
+      *Se llama una vez por cada consulta, incluidos los reintentos
+      *de CONSULTO-CON-REINTENTOS, para dejar rastro de cada intento.
+       GRABA-AUDITORIA.
+           ACCEPT WS-AUD-FIN-FECHA FROM DATE YYYYMMDD.
+           ACCEPT WS-AUD-FIN-HORA FROM TIME.
+           COMPUTE WS-AUD-INI-SEG =
+               WS-AUD-INI-HH * 3600 + WS-AUD-INI-MM * 60 +
+               WS-AUD-INI-SS + WS-AUD-INI-CC / 100.
+           COMPUTE WS-AUD-FIN-SEG =
+               WS-AUD-FIN-HH * 3600 + WS-AUD-FIN-MM * 60 +
+               WS-AUD-FIN-SS + WS-AUD-FIN-CC / 100.
+           COMPUTE WS-AUD-SEGUNDOS = WS-AUD-FIN-SEG - WS-AUD-INI-SEG.
+           IF WS-AUD-SEGUNDOS < 0
+             ADD 86400 TO WS-AUD-SEGUNDOS
+           END-IF.
+           MOVE SPACES TO WS-AUD-RENGLON.
+           STRING
+               WS-VALOR(1)      DELIMITED BY LOW-VALUES,
+               "|"              DELIMITED BY SIZE,
+               WS-IDTRANSACTION DELIMITED BY SIZE,
+               "|"              DELIMITED BY SIZE,
+               WS-COD-RTA       DELIMITED BY SIZE,
+               "|"              DELIMITED BY SIZE,
+               WS-DES-RTA       DELIMITED BY SIZE,
+               "|"              DELIMITED BY SIZE,
+               WS-AUD-FIN-FECHA DELIMITED BY SIZE,
+               "|"              DELIMITED BY SIZE,
+               WS-AUD-FIN-HORA  DELIMITED BY SIZE,
+               "|"              DELIMITED BY SIZE,
+               WS-AUD-SEGUNDOS  DELIMITED BY SIZE
+             INTO WS-AUD-RENGLON
+           END-STRING.
+           MOVE WS-AUD-RENGLON TO REG-AUDITORIA.
+           OPEN EXTEND F-AUDITORIA.
+           IF WS-FS-AUDITORIA = "05" OR WS-FS-AUDITORIA = "35"
+             OPEN OUTPUT F-AUDITORIA
+             CLOSE F-AUDITORIA
+             OPEN EXTEND F-AUDITORIA
+           END-IF.
+           WRITE REG-AUDITORIA.
+           CLOSE F-AUDITORIA.
+       F-GRABA-AUDITORIA.
+           EXIT.
+
+      *Vuelca a WS-STOCKS los datos devueltos por CONSULTASTOCK
+      *(tomados de WS-TABLA-RESP, armado por EVALUO-RESPUESTA) y los
+      *agrega al extracto de stock "STOCKEXT" para la conciliacion
+      *nocturna. Se llama desde PGMA solo cuando el SERVICIO pedido es
+      *CONSULTASTOCK y la respuesta fue 200.
+       GRABA-STOCK.
+           INITIALIZE WS-STOCKS.
+           PERFORM VARYING WS-IND5 FROM 1 BY 1
+                   UNTIL WS-VAR-RESP(WS-IND5) = SPACES
+                      OR WS-VAR-RESP(WS-IND5) = LOW-VALUES
+                      OR WS-IND5 > 300
+             EVALUATE WS-VAR-RESP(WS-IND5)
+               WHEN "sucursal"
+                 MOVE WS-VAL-RESP(WS-IND5)(1:3) TO WS-SUCURS
+               WHEN "codigoArticulo"
+                 MOVE WS-VAL-RESP(WS-IND5)(1:6) TO WS-CODART
+               WHEN "stockNormal"
+                 MOVE WS-VAL-RESP(WS-IND5) TO WS-STNORM
+               WHEN "stockFravega"
+                 MOVE WS-VAL-RESP(WS-IND5) TO WS-FRAVEG
+               WHEN "stockTransferencia"
+                 MOVE WS-VAL-RESP(WS-IND5) TO WS-TRANSF
+               WHEN "stockAnalisis"
+                 MOVE WS-VAL-RESP(WS-IND5) TO WS-STANAL
+               WHEN "stock92"
+                 MOVE WS-VAL-RESP(WS-IND5) TO WS-STOCK92
+               WHEN "stockExhibicion"
+                 MOVE WS-VAL-RESP(WS-IND5) TO WS-STEXHI
+               WHEN "stockOsenda"
+                 MOVE WS-VAL-RESP(WS-IND5) TO WS-STOSEN
+               WHEN "stockExpedicion"
+                 MOVE WS-VAL-RESP(WS-IND5) TO WS-STEXPE
+               WHEN "stockBusqueda"
+                 MOVE WS-VAL-RESP(WS-IND5) TO WS-STKBUS
+               WHEN OTHER
+                 CONTINUE
+             END-EVALUATE
+           END-PERFORM.
+           OPEN EXTEND F-STOCKEXT.
+           IF WS-FS-STOCKEXT = "05" OR WS-FS-STOCKEXT = "35"
+             OPEN OUTPUT F-STOCKEXT
+             CLOSE F-STOCKEXT
+             OPEN EXTEND F-STOCKEXT
+           END-IF.
+           WRITE REG-STOCKEXT FROM WS-STOCKS.
+           CLOSE F-STOCKEXT.
+       F-GRABA-STOCK.
+           EXIT.
+
+      *Busca en WS-DATOS (el pedido que se acaba de enviar al RECORD)
+      *la ip de la impresora y el codigo de documento, y agrega un
+      *renglon a "IMPRESTAT" con el resultado obtenido. Se llama una
+      *vez por pedido de impresion, haya confirmado o no, para que
+      *REIMPRIME pueda despues detectar los que no llegaron a 200.
+       GRABA-IMPRESION.
+           MOVE SPACES TO WS-IMPR-IP WS-IMPR-COD
+                          WS-IMPR-FORMATO WS-IMPR-REIMPR.
+           PERFORM VARYING WS-IND5 FROM 1 BY 1
+                   UNTIL WS-VARIABLE(WS-IND5) = SPACES
+                      OR WS-VARIABLE(WS-IND5) = LOW-VALUES
+                      OR WS-IND5 > 300
+             IF WS-VARIABLE(WS-IND5)(1:11) = "ipImpresora"
+               MOVE WS-VALOR(WS-IND5)(1:20) TO WS-IMPR-IP
+             ELSE
+               IF WS-VARIABLE(WS-IND5)(1:15) = "codigoDocumento"
+                 MOVE WS-VALOR(WS-IND5)(1:20) TO WS-IMPR-COD
+               ELSE
+                 IF WS-VARIABLE(WS-IND5)(1:7) = "formato"
+                   MOVE WS-VALOR(WS-IND5)(1:10) TO WS-IMPR-FORMATO
+                 ELSE
+                   IF WS-VARIABLE(WS-IND5)(1:11) = "reimpresion"
+                     MOVE WS-VALOR(WS-IND5)(1:5) TO WS-IMPR-REIMPR
+                   END-IF
+                 END-IF
+               END-IF
+             END-IF
+           END-PERFORM.
+           MOVE SPACES TO WS-IMPR-RENGLON.
+           STRING
+               WS-IMPR-IP         DELIMITED BY SPACE,
+               "|"                DELIMITED BY SIZE,
+               WS-IMPR-COD        DELIMITED BY SPACE,
+               "|"                DELIMITED BY SIZE,
+               WS-IMPR-FORMATO    DELIMITED BY SPACE,
+               "|"                DELIMITED BY SIZE,
+               WS-IMPR-REIMPR     DELIMITED BY SPACE,
+               "|"                DELIMITED BY SIZE,
+               WS-IDTRANSACTION   DELIMITED BY SIZE,
+               "|"                DELIMITED BY SIZE,
+               WS-COD-RTA         DELIMITED BY SIZE,
+               "|"                DELIMITED BY SIZE,
+               WS-AUD-FIN-FECHA   DELIMITED BY SIZE,
+               "|"                DELIMITED BY SIZE,
+               WS-AUD-FIN-HORA    DELIMITED BY SIZE
+             INTO WS-IMPR-RENGLON
+           END-STRING.
+           MOVE WS-IMPR-RENGLON TO REG-IMPRESTAT.
+           OPEN EXTEND F-IMPRESTAT.
+           IF WS-FS-IMPRESTAT = "05" OR WS-FS-IMPRESTAT = "35"
+             OPEN OUTPUT F-IMPRESTAT
+             CLOSE F-IMPRESTAT
+             OPEN EXTEND F-IMPRESTAT
+           END-IF.
+           WRITE REG-IMPRESTAT.
+           CLOSE F-IMPRESTAT.
+       F-GRABA-IMPRESION.
+           EXIT.
+
        LOGUEO-CHUNK-DATA.
            INITIALIZE W-MENSAJE-LOG.
            if RETCODE-X25 < 257
@@ -536,7 +939,13 @@
            END-STRING.
            MOVE "o" TO TIPO-DE-OPERACION-X25.
            MOVE "0000" TO PARAM1-X25.
-           PERFORM LOPERA-X25 THRU FOPERA-X25
+           PERFORM LOPERA-X25 THRU FOPERA-X25.
+      *Si el envio de la cabecera dio error transitorio no tiene
+      *sentido seguir armando/mandando el body sobre el mismo socket.
+           IF RETCODE-X25 < 0
+             PERFORM CERRAR-X25 THRU F-CERRAR-X25
+             GO TO F-CONSULTO-WS
+           END-IF.
 
       *     MOVE 1 TO PTR-TAM-DATA PTR-TAM-4096.
       *    MOVE LOW-VALUES TO REGISTRO4096-X25 HTTP-DATA.
@@ -613,14 +1022,17 @@
            SUBTRACT 1 FROM PTR-TAM-4096.
            MOVE "W" TO TIPO-DE-OPERACION-X25.
            MOVE "0000" TO PARAM1-X25.
-           PERFORM LOPERA-X25 THRU FOPERA-X25
-           .
+           PERFORM LOPERA-X25 THRU FOPERA-X25.
+           IF RETCODE-X25 < 0
+             PERFORM CERRAR-X25 THRU F-CERRAR-X25
+             GO TO F-CONSULTO-WS
+           END-IF.
 
        ENVIO-CHUNK.
            MOVE 1 TO PTR-TAM-4096.
            MOVE LOW-VALUES TO REGISTRO4096-X25.
            MOVE PTR-TAM-DATA TO FI-N-COD.
-           PERFORM PASO-A-HEX.  |*> CONVIERTE FI-N-COD A W-HEX-VALUE.
+           PERFORM PASO-A-HEX.  *> CONVIERTE FI-N-COD A W-HEX-VALUE.
            STRING W-HEX-VALUE DELIMITED BY LOW-VALUES,
                   X"0D0A",
                   HTTP-DATA DELIMITED BY LOW-VALUES,
@@ -631,7 +1043,12 @@
            MOVE "W" TO TIPO-DE-OPERACION-X25.
            MOVE "0000" TO PARAM1-X25.
            PERFORM LOPERA-X25 THRU FOPERA-X25.
-           .
+      *Chunk de body perdido por error transitorio: no sigue armando
+      *ni mandando mas chunks sobre un socket que ya fallo.
+           IF RETCODE-X25 < 0
+             PERFORM CERRAR-X25 THRU F-CERRAR-X25
+             GO TO F-CONSULTO-WS
+           END-IF.
 
        ERRORES.
              MOVE SPACES TO W-MENSAJE-LOG.
@@ -642,57 +1059,124 @@
              CALL "logger" USING W-MENSAJE-LOG.
              GO TO FIN-PGMA.
             .
-      *Por ahora esta definido en una variable de entorno  
-       BUSCA-SERVICIO.  
-           ACCEPT WS-RECURSO FROM ENVIRONMENT WS-VALOR(WS-IND).
+      *Resuelve la URL (y, si corresponde, el host) del SERVICIO pedido
+      *contra la tabla cargada por CARGA-TBL-SERVICIOS. Si el servicio
+      *no esta en el archivo "SERVICIOS" cae al mecanismo historico de
+      *variable de entorno.
+       BUSCA-SERVICIO.
+           MOVE 0 TO WS-SVC-IND.
+           MOVE SPACES TO WS-SVC-BUSCA.
+           UNSTRING WS-VALOR(WS-IND) DELIMITED BY LOW-VALUES
+             INTO WS-SVC-BUSCA
+           END-UNSTRING.
+           PERFORM VARYING WS-IND3 FROM 1 BY 1
+                   UNTIL WS-IND3 > WS-SVC-CANT
+             IF WS-SVC-NOMBRE(WS-IND3) = WS-SVC-BUSCA
+               MOVE WS-IND3 TO WS-SVC-IND
+             END-IF
+           END-PERFORM.
+           IF WS-SVC-IND > 0
+             MOVE WS-SVC-URL(WS-SVC-IND) TO WS-RECURSO
+             IF WS-SVC-HOST(WS-SVC-IND) NOT = SPACES
+               MOVE WS-SVC-HOST(WS-SVC-IND) TO NUMERO-X25
+             END-IF
+           ELSE
+             ACCEPT WS-RECURSO FROM ENVIRONMENT WS-VALOR(WS-IND)
+           END-IF.
 
-      *Re-escribe la variable WS-RECURSO 
+      *Re-escribe la variable WS-RECURSO, reemplazando TODOS los
+      *{placeholder} que tenga por el valor de la fila "U" de
+      *WS-DATOS que corresponda, no solo el primero. ARMA-CABECERA
+      *invoca este parrafo una vez por cada fila "U", pero el trabajo
+      *real se hace una sola vez (WS-URL-ARMADA) porque de entrada ya
+      *resuelve todos los parametros de la URL que haya.
        ARMA-URL.
-           MOVE SPACES TO WS-URL-TBL WS-URL2-TBL.
-      * SEPARA LA URL POR "{ o }"
-           move 0 to ws-conta.
+           IF NOT WS-URL-ARMADA
+             SET WS-URL-ARMADA TO TRUE
+             MOVE SPACES TO WS-URL-TBL WS-URL2-TBL
+             SET WS-HAY-MAS-PARAM TO TRUE
+             PERFORM UNTIL WS-NO-HAY-MAS-PARAM
+               PERFORM BUSCA-LLAVES
+               IF WS-HAY-MAS-PARAM
+                 PERFORM REEMPLAZA-PARAM-URL
+               END-IF
+             END-PERFORM
+           END-IF.
+
+      *Ubica el proximo par "{" "}" sin resolver en WS-RECURSO. Deja
+      *las posiciones en WS-CONTA/WS-CONTA2, o apaga WS-HAY-MAS-PARAM
+      *si ya no quedan placeholders.
+       BUSCA-LLAVES.
+           MOVE 0 TO WS-CONTA.
            perform varying ws-ind2 from 1 by 1 until ws-ind2 > 1024 or
                    ws-recurso(ws-ind2:) = low-values
              if ws-recurso(ws-ind2:1) = "{"
                move ws-ind2 to ws-conta
-               move ws-recurso(1:ws-conta - 1) to ws-recurso2
-               add 1024 to ws-ind2
-             end-if
-           end-perform.
-           move 0 to ws-conta2.
-           perform varying ws-ind2 from 1 by 1 until ws-ind2 > 1024 or
-                   ws-recurso(ws-ind2:) = low-values
-             if ws-recurso(ws-ind2:1) = "}"
-               move ws-ind2 to ws-conta2
-               move ws-recurso(ws-conta2 + 1:) to ws-recurso3
                add 1024 to ws-ind2
              end-if
            end-perform.
-      *     if ws-conta > 1 
-      *       add 1 from ws-conta2
-      *    end-if.
-           if ws-conta = 0 or ws-conta2 = 0
-                 MOVE "ERROR: URL MAL FORMADA" TO WS-DES-RTA
-                 MOVE 409 TO WS-COD-RTA
-                 PERFORM ERRORES
-           end-if.             
-           move ws-recurso(ws-conta + 1 :ws-conta2 - (ws-conta + 1)) 
-                to WS-PARAM-URL.
-           IF WS-VARIABLE(WS-IND)(1:ws-conta2 - (ws-conta + 1)) = 
-              WS-PARAM-URL
-      * reemplaza la variable por el valor 
-             move spaces to ws-recurso
-             string ws-recurso2 delimited by spaces,
-                    WS-VALOR(WS-IND) delimited by low-values,
-                    ws-recurso3 delimited by spaces
-               into ws-recurso
-             end-string               
+           IF WS-CONTA = 0
+             SET WS-NO-HAY-MAS-PARAM TO TRUE
            ELSE
+             MOVE 0 TO WS-CONTA2
+             ADD 1 TO WS-CONTA GIVING WS-IND2
+             perform varying ws-ind2 from ws-ind2 by 1 until
+                     ws-ind2 > 1024 or ws-recurso(ws-ind2:) = low-values
+               if ws-recurso(ws-ind2:1) = "}"
+                 move ws-ind2 to ws-conta2
+                 add 1024 to ws-ind2
+               end-if
+             end-perform
+             IF WS-CONTA2 = 0
+               MOVE "ERROR: URL MAL FORMADA" TO WS-DES-RTA
+               MOVE 409 TO WS-COD-RTA
+               PERFORM ERRORES
+             END-IF
+           END-IF.
+
+      *Busca entre todas las filas "U" de WS-DATOS la que nombra el
+      *placeholder ubicado por BUSCA-LLAVES y reemplaza ese tramo de
+      *WS-RECURSO por su valor.
+       REEMPLAZA-PARAM-URL.
+           MOVE WS-RECURSO(1 : WS-CONTA - 1) TO WS-RECURSO2.
+           MOVE WS-RECURSO(WS-CONTA2 + 1 :)  TO WS-RECURSO3.
+           MOVE SPACES TO WS-PARAM-URL.
+           MOVE WS-RECURSO(WS-CONTA + 1 : WS-CONTA2 - (WS-CONTA + 1))
+                TO WS-PARAM-URL.
+           MOVE 0 TO WS-IND4.
+           PERFORM VARYING WS-IND3 FROM 1 BY 1
+                   UNTIL WS-IND3 > 300 OR WS-TABLA(WS-IND3) = LOW-VALUES
+             IF WS-TIPO(WS-IND3)(1:1) = "U" AND
+                WS-VARIABLE(WS-IND3)(1:WS-CONTA2 - (WS-CONTA + 1)) =
+                   WS-PARAM-URL
+               MOVE WS-IND3 TO WS-IND4
+             END-IF
+           END-PERFORM.
+           IF WS-IND4 = 0
              MOVE "ERROR: VARIABLE EN URL INCORRECTA" TO WS-DES-RTA
              MOVE 409 TO WS-COD-RTA
              PERFORM ERRORES
-           END-IF. 
-           .
+           ELSE
+             MOVE SPACES TO WS-RECURSO
+             STRING WS-RECURSO2 DELIMITED BY SPACES,
+                    WS-VALOR(WS-IND4) DELIMITED BY LOW-VALUES,
+                    WS-RECURSO3 DELIMITED BY SPACES
+               INTO WS-RECURSO
+             END-STRING
+             IF WS-URL-CONTA < 2
+               ADD 1 TO WS-URL-CONTA
+               MOVE WS-PARAM-URL TO WS-URL2(WS-URL-CONTA)
+               MOVE WS-VALOR(WS-IND4) TO WS-URL(WS-URL-CONTA)
+             END-IF
+             INITIALIZE W-MENSAJE-LOG
+             STRING "ARMA-URL: " DELIMITED BY SIZE,
+                    WS-PARAM-URL DELIMITED BY SPACE,
+                    " -> " DELIMITED BY SIZE,
+                    WS-VALOR(WS-IND4) DELIMITED BY LOW-VALUES
+               INTO W-MENSAJE-LOG
+             END-STRING
+             CALL "logger" USING W-MENSAJE-LOG
+           END-IF.
 
        ARMA-BODY-X.
                MOVE PTR-TAM-DATA TO PTR-TAM-HDR.
@@ -761,9 +1245,10 @@
            .
 
        INICIALIZO-TCP.
+           PERFORM CARGA-CFG-GATEWAY THRU F-CARGA-CFG-GATEWAY.
            MOVE "0000" TO MAX-BUF-READS.
            MOVE "0000" TO MAX-BUF-WRITE.
-           MOVE "1"    TO CON-LOG.|*> Esto determina si usa log el subftp.c
+           MOVE "1"    TO CON-LOG.*> Esto determina si usa log el subftp.c
            MOVE "sin_conf" TO FILE-CNF.
            CALL "INIFTP" USING
                 BY REFERENCE NMAX-BUF-READS,
@@ -774,18 +1259,96 @@
                 VALUE 0.
            MOVE "-----INICIO SOCKET-----" TO W-MENSAJE-LOG.
            CALL "logger" USING W-MENSAJE-LOG.
+           PERFORM CARGA-TBL-SERVICIOS THRU F-CARGA-TBL-SERVICIOS.
            MOVE "0000" TO PARAM1-X25.
-           MOVE "000" TO PARAM2-X25.|*> 20 seg. de timeout
        F-INICIALIZO-TCP.
            EXIT.
 
+      *Carga host/puerto/timeout/reintentos desde "GATEWAYCFG" (una
+      *sola vez por corrida, igual que CARGA-TBL-SERVICIOS). Si el
+      *archivo no esta disponible, o no trae alguna clave, se quedan
+      *los valores de siempre (ya cargados como default mas abajo).
+       CARGA-CFG-GATEWAY.
+           ACCEPT NUMERO-X25 FROM ENVIRONMENT "IP_NODUM". *> IP jboss
+           MOVE 8082 TO TCP-PORT.
+           MOVE "020" TO PARAM2-X25. *> 20 seg. de timeout
+           OPEN INPUT F-GATEWAYCFG.
+           IF WS-FS-GATEWAYCFG = "00"
+             PERFORM UNTIL WS-FS-GATEWAYCFG = "10"
+               READ F-GATEWAYCFG
+                 AT END
+                   MOVE "10" TO WS-FS-GATEWAYCFG
+                 NOT AT END
+                   IF REG-GATEWAYCFG NOT = SPACES AND
+                      REG-GATEWAYCFG(1:1) NOT = "*"
+                     PERFORM PROCESA-CFG-GATEWAY
+                             THRU F-PROCESA-CFG-GATEWAY
+                   END-IF
+               END-READ
+             END-PERFORM
+             CLOSE F-GATEWAYCFG
+           END-IF.
+           MOVE TCP-PORT TO HTONS.
+       F-CARGA-CFG-GATEWAY.
+           EXIT.
+
+       PROCESA-CFG-GATEWAY.
+           MOVE SPACES TO WS-CFG-CLAVE WS-CFG-VALOR.
+           UNSTRING REG-GATEWAYCFG DELIMITED BY "|"
+             INTO WS-CFG-CLAVE, WS-CFG-VALOR
+           END-UNSTRING.
+           EVALUATE WS-CFG-CLAVE
+             WHEN "HOST"
+               MOVE WS-CFG-VALOR(1:20) TO NUMERO-X25
+             WHEN "PORT"
+               MOVE WS-CFG-VALOR(1:4) TO TCP-PORT
+             WHEN "TIMEOUT"
+               MOVE WS-CFG-VALOR(1:3) TO PARAM2-X25
+             WHEN "REINTENTOS"
+               MOVE WS-CFG-VALOR(1:2) TO WS-REINTENTOS-MAX
+             WHEN OTHER
+               CONTINUE
+           END-EVALUATE.
+       F-PROCESA-CFG-GATEWAY.
+           EXIT.
+
+      *Carga, una sola vez por corrida, el registro de servicios desde
+      *el archivo "SERVICIOS" (SERVICIO|plantilla-de-url|host). Si el
+      *archivo no esta disponible la tabla queda vacia y BUSCA-SERVICIO
+      *sigue resolviendo por variable de entorno como antes.
+       CARGA-TBL-SERVICIOS.
+           MOVE ZERO TO WS-SVC-CANT.
+           MOVE SPACES TO WS-TBL-SERVICIOS.
+           OPEN INPUT F-SERVICIOS.
+           IF WS-FS-SERVICIOS = "00"
+             PERFORM UNTIL WS-FS-SERVICIOS = "10" OR WS-SVC-CANT = 50
+               READ F-SERVICIOS
+                 AT END
+                   MOVE "10" TO WS-FS-SERVICIOS
+                 NOT AT END
+                   IF REG-SERVICIOS NOT = SPACES AND
+                      REG-SERVICIOS(1:1) NOT = "*"
+                     ADD 1 TO WS-SVC-CANT
+                     UNSTRING REG-SERVICIOS DELIMITED BY "|"
+                       INTO WS-SVC-NOMBRE(WS-SVC-CANT),
+                            WS-SVC-URL(WS-SVC-CANT),
+                            WS-SVC-HOST(WS-SVC-CANT)
+                     END-UNSTRING
+                   END-IF
+               END-READ
+             END-PERFORM
+             CLOSE F-SERVICIOS
+           END-IF.
+       F-CARGA-TBL-SERVICIOS.
+           EXIT.
+
        EVALUO-RESPUESTA.
             IF WS-EN-HDR
               if WS-LINEA-RTA = spaces
                 SET WS-EN-BODY TO TRUE
               ELSE
                 if WS-LINEA-RTA(1:4) = 'HTTP'
-                  MOVE WS-LINEA-RTA(10:3) TO WS-COD-RTA CONVERT
+                  MOVE WS-LINEA-RTA(10:3) TO WS-COD-RTA
                   MOVE WS-LINEA-RTA(14:) TO WS-DES-RTA
                 END-IF
               END-IF
@@ -802,18 +1365,351 @@ AR    *        END-IF
             if WS-LINEA-RTA NOT = spaces and WS-COD-RTA = 200
               INSPECT WS-LINEA-RTA TALLYING WS-IND FOR ALL "::="
               IF WS-IND > 0
-                add 1 to ws-ind4
                 UNSTRING WS-LINEA-RTA DELIMITED BY "::="
-                  INTO WS-VAR-RESP(ws-ind4), 
-                       WS-VAL-RESP(ws-ind4),
-                       WS-TIP-RESP(ws-ind4)
+                  INTO WS-RESP-VAR-TMP,
+                       WS-RESP-VAL-TMP,
+                       WS-RESP-TIP-TMP
                 END-UNSTRING
+                PERFORM AGREGA-RESP THRU F-AGREGA-RESP
+              ELSE
+      *Respuesta en JSON real (anidado), no en el formato historico
+      *"variable::=valor::=tipo": se recorre caracter a caracter.
+                INSPECT WS-LINEA-RTA TALLYING WS-IND2 FOR ALL "{"
+                IF WS-IND2 > 0
+                  PERFORM PARSEA-JSON THRU F-PARSEA-JSON
+                END-IF
               END-IF
             ELSE
-              SET WS-FIN-SI TO TRUE           
-            END-IF. 
+              SET WS-FIN-SI TO TRUE
+            END-IF.
        F-EVALUO-RESPUESTA.
            EXIT.
+
+      *Agrega un par variable/valor a WS-TABLA-RESP (hasta el limite
+      *historico de 300) y, siempre, a "RESPEXT" (WS-RESP-VAR-TMP,
+      *WS-RESP-VAL-TMP y WS-RESP-TIP-TMP ya cargados por el llamador),
+      *de modo que una respuesta con mas de 300 variables no pierda
+      *las que exceden el limite de WS-DATOS-RESP/LK-DATOS-RESP: quedan
+      *en el extracto para revision o conciliacion posterior.
+       AGREGA-RESP.
+           ADD 1 TO WS-RESP-TOTAL.
+           IF ws-ind4 < 300
+             ADD 1 TO ws-ind4
+             MOVE WS-RESP-VAR-TMP TO WS-VAR-RESP(ws-ind4)
+             MOVE WS-RESP-VAL-TMP TO WS-VAL-RESP(ws-ind4)
+             MOVE WS-RESP-TIP-TMP TO WS-TIP-RESP(ws-ind4)
+           END-IF.
+           PERFORM GRABA-RESP-EXT THRU F-GRABA-RESP-EXT.
+       F-AGREGA-RESP.
+           EXIT.
+
+       GRABA-RESP-EXT.
+           MOVE SPACES TO WS-RESP-RENGLON.
+           STRING
+               WS-VALOR(1)      DELIMITED BY LOW-VALUES,
+               "|"              DELIMITED BY SIZE,
+               WS-IDTRANSACTION DELIMITED BY SIZE,
+               "|"              DELIMITED BY SIZE,
+               WS-RESP-TOTAL    DELIMITED BY SIZE,
+               "|"              DELIMITED BY SIZE,
+               WS-RESP-VAR-TMP  DELIMITED BY SIZE,
+               "|"              DELIMITED BY SIZE,
+               WS-RESP-VAL-TMP  DELIMITED BY SIZE
+             INTO WS-RESP-RENGLON
+           END-STRING.
+           MOVE WS-RESP-RENGLON TO REG-RESPEXT.
+      *F-RESPEXT ya esta abierto: lo abre/cierra una sola vez por
+      *respuesta CONSULTO-WS, no en cada fila (ver CONSULTO-WS).
+           WRITE REG-RESPEXT.
+       F-GRABA-RESP-EXT.
+           EXIT.
+
+      *Recorre caracter a caracter el cuerpo JSON de la respuesta
+      *(WS-LINEA-RTA) y arma, para cada valor escalar encontrado
+      *(string, numero, booleano o null), un par variable/valor donde
+      *la variable es la ruta completa (padre.hijo, o padre(n) para
+      *elementos de un arreglo) cuando el valor esta anidado dentro de
+      *uno o mas objetos/arreglos. La pila de niveles (WS-JSON-NIVEL y
+      *WS-JSON-PILA) y el estado de escaneo en curso NO se reinician
+      *aqui: si el gateway parte un mismo objeto JSON en mas de un
+      *chunk, cada chunk llega como una invocacion distinta de este
+      *parrafo y tiene que seguir exactamente donde quedo el anterior.
+      *Es CONSULTO-WS quien los deja en limpio una sola vez, al
+      *empezar a leer una respuesta nueva.
+       PARSEA-JSON.
+           INSPECT WS-LINEA-RTA REPLACING TRAILING SPACES BY LOW-VALUES.
+           PERFORM VARYING WS-JSON-PTR FROM 1 BY 1
+                   UNTIL WS-JSON-PTR > 4096
+                      OR WS-LINEA-RTA(WS-JSON-PTR:1) = LOW-VALUE
+             MOVE WS-LINEA-RTA(WS-JSON-PTR:1) TO WS-JSON-CH
+             PERFORM ESCANEA-CARACTER THRU F-ESCANEA-CARACTER
+           END-PERFORM.
+       F-PARSEA-JSON.
+           EXIT.
+
+       ESCANEA-CARACTER.
+           EVALUATE TRUE
+             WHEN WS-JSON-EN-CLAVE
+               PERFORM ESCANEA-CLAVE THRU F-ESCANEA-CLAVE
+             WHEN WS-JSON-EN-VALOR-STR
+               PERFORM ESCANEA-VALOR-STR THRU F-ESCANEA-VALOR-STR
+             WHEN WS-JSON-EN-VALOR-LIT
+               PERFORM ESCANEA-VALOR-LIT THRU F-ESCANEA-VALOR-LIT
+             WHEN WS-JSON-ESP-VALOR
+               PERFORM ESCANEA-ESP-VALOR THRU F-ESCANEA-ESP-VALOR
+             WHEN OTHER
+      *WS-JSON-ESP-CLAVE: espera '"' (nueva clave), '{'/'[' (objeto o
+      *arreglo de nivel superior sin clave que lo preceda -- p.ej. el
+      *cuerpo entero de la respuesta es directamente un arreglo) o
+      *'}'/']' (cierre).
+               EVALUATE WS-JSON-CH
+                 WHEN '"'
+                   MOVE 0 TO WS-JSON-CLAVE-PTR
+                   MOVE SPACES TO WS-JSON-CLAVE-ACT
+                   SET WS-JSON-EN-CLAVE TO TRUE
+                 WHEN "{"
+                   IF WS-JSON-NIVEL > 0 AND
+                      WS-JSON-ARRAY-NIVEL(WS-JSON-NIVEL) = "S"
+                     ADD 1 TO WS-JSON-INDICE-NIVEL(WS-JSON-NIVEL)
+                   END-IF
+                   PERFORM ABRE-NIVEL-JSON THRU F-ABRE-NIVEL-JSON
+                   MOVE "N" TO WS-JSON-ARRAY-NIVEL(WS-JSON-NIVEL)
+                   SET WS-JSON-ESP-CLAVE TO TRUE
+                 WHEN "["
+                   IF WS-JSON-NIVEL > 0 AND
+                      WS-JSON-ARRAY-NIVEL(WS-JSON-NIVEL) = "S"
+                     ADD 1 TO WS-JSON-INDICE-NIVEL(WS-JSON-NIVEL)
+                   END-IF
+                   PERFORM ABRE-NIVEL-JSON THRU F-ABRE-NIVEL-JSON
+                   MOVE "S" TO WS-JSON-ARRAY-NIVEL(WS-JSON-NIVEL)
+                   MOVE 0 TO WS-JSON-INDICE-NIVEL(WS-JSON-NIVEL)
+                   SET WS-JSON-ESP-VALOR TO TRUE
+                 WHEN "}"
+                 WHEN "]"
+                   PERFORM CIERRA-NIVEL-JSON THRU F-CIERRA-NIVEL-JSON
+                 WHEN OTHER
+                   CONTINUE
+               END-EVALUATE
+           END-EVALUATE.
+       F-ESCANEA-CARACTER.
+           EXIT.
+
+       ESCANEA-CLAVE.
+           IF WS-JSON-CH = '"'
+             SET WS-JSON-ESP-VALOR TO TRUE
+      *Se reaprovecha WS-JSON-ESP-VALOR como "espera los dos puntos":
+      *el primer caracter no-blanco que no sea ':' se ignora.
+           ELSE
+             IF WS-JSON-CLAVE-PTR < 40
+               ADD 1 TO WS-JSON-CLAVE-PTR
+               MOVE WS-JSON-CH TO
+                    WS-JSON-CLAVE-ACT(WS-JSON-CLAVE-PTR:1)
+             END-IF
+           END-IF.
+       F-ESCANEA-CLAVE.
+           EXIT.
+
+      *Espera el valor de la clave ya leida (o el proximo elemento de
+      *un arreglo). Ignora blancos, ':' y ',' de separacion.
+       ESCANEA-ESP-VALOR.
+           EVALUATE WS-JSON-CH
+             WHEN " "
+             WHEN ":"
+             WHEN ","
+               CONTINUE
+             WHEN '"'
+               IF WS-JSON-NIVEL > 0 AND
+                  WS-JSON-ARRAY-NIVEL(WS-JSON-NIVEL) = "S"
+                 ADD 1 TO WS-JSON-INDICE-NIVEL(WS-JSON-NIVEL)
+               END-IF
+               MOVE 0 TO WS-JSON-VALOR-PTR
+               SET WS-JSON-EN-VALOR-STR TO TRUE
+             WHEN "{"
+      *Si el nivel que queda abierto es un arreglo, este objeto es uno
+      *de sus elementos: cuenta como tal antes de abrir el nivel nuevo.
+               IF WS-JSON-NIVEL > 0 AND
+                  WS-JSON-ARRAY-NIVEL(WS-JSON-NIVEL) = "S"
+                 ADD 1 TO WS-JSON-INDICE-NIVEL(WS-JSON-NIVEL)
+               END-IF
+               PERFORM ABRE-NIVEL-JSON THRU F-ABRE-NIVEL-JSON
+               MOVE "N" TO WS-JSON-ARRAY-NIVEL(WS-JSON-NIVEL)
+               SET WS-JSON-ESP-CLAVE TO TRUE
+             WHEN "["
+               IF WS-JSON-NIVEL > 0 AND
+                  WS-JSON-ARRAY-NIVEL(WS-JSON-NIVEL) = "S"
+                 ADD 1 TO WS-JSON-INDICE-NIVEL(WS-JSON-NIVEL)
+               END-IF
+               PERFORM ABRE-NIVEL-JSON THRU F-ABRE-NIVEL-JSON
+               MOVE "S" TO WS-JSON-ARRAY-NIVEL(WS-JSON-NIVEL)
+               MOVE 0 TO WS-JSON-INDICE-NIVEL(WS-JSON-NIVEL)
+               SET WS-JSON-ESP-VALOR TO TRUE
+             WHEN "}"
+             WHEN "]"
+               PERFORM CIERRA-NIVEL-JSON THRU F-CIERRA-NIVEL-JSON
+             WHEN OTHER
+               IF WS-JSON-NIVEL > 0 AND
+                  WS-JSON-ARRAY-NIVEL(WS-JSON-NIVEL) = "S"
+                 ADD 1 TO WS-JSON-INDICE-NIVEL(WS-JSON-NIVEL)
+               END-IF
+               MOVE 1 TO WS-JSON-VALOR-PTR
+               MOVE WS-JSON-CH TO WS-JSON-VALOR-ACT(1:1)
+               SET WS-JSON-EN-VALOR-LIT TO TRUE
+           END-EVALUATE.
+       F-ESCANEA-ESP-VALOR.
+           EXIT.
+
+       ESCANEA-VALOR-STR.
+           IF WS-JSON-CH = '"'
+             MOVE SPACES TO WS-RESP-VAL-TMP
+             IF WS-JSON-VALOR-PTR > 0
+               MOVE WS-JSON-VALOR-ACT(1:WS-JSON-VALOR-PTR) TO
+                    WS-RESP-VAL-TMP
+             END-IF
+             MOVE "X" TO WS-RESP-TIP-TMP
+             PERFORM ARMA-RUTA-JSON THRU F-ARMA-RUTA-JSON
+             MOVE WS-JSON-RUTA TO WS-RESP-VAR-TMP
+             PERFORM AGREGA-RESP THRU F-AGREGA-RESP
+             MOVE SPACES TO WS-JSON-VALOR-ACT
+             IF WS-JSON-NIVEL > 0 AND
+                WS-JSON-ARRAY-NIVEL(WS-JSON-NIVEL) = "S"
+               SET WS-JSON-ESP-VALOR TO TRUE
+             ELSE
+               SET WS-JSON-ESP-CLAVE TO TRUE
+             END-IF
+           ELSE
+             IF WS-JSON-VALOR-PTR < 256
+               ADD 1 TO WS-JSON-VALOR-PTR
+               MOVE WS-JSON-CH TO
+                    WS-JSON-VALOR-ACT(WS-JSON-VALOR-PTR:1)
+             END-IF
+           END-IF.
+       F-ESCANEA-VALOR-STR.
+           EXIT.
+
+      *Numero, true/false o null: se acumula hasta el delimitador
+      *(',', '}', ']' o blanco), que se vuelve a procesar en el nuevo
+      *estado (ya puede cerrar un nivel o separar el proximo valor).
+       ESCANEA-VALOR-LIT.
+           EVALUATE WS-JSON-CH
+             WHEN " "
+             WHEN ","
+             WHEN "}"
+             WHEN "]"
+               MOVE WS-JSON-VALOR-ACT(1:WS-JSON-VALOR-PTR) TO
+                    WS-RESP-VAL-TMP
+               MOVE "9" TO WS-RESP-TIP-TMP
+               PERFORM ARMA-RUTA-JSON THRU F-ARMA-RUTA-JSON
+               MOVE WS-JSON-RUTA TO WS-RESP-VAR-TMP
+               PERFORM AGREGA-RESP THRU F-AGREGA-RESP
+               MOVE SPACES TO WS-JSON-VALOR-ACT
+               IF WS-JSON-NIVEL > 0 AND
+                  WS-JSON-ARRAY-NIVEL(WS-JSON-NIVEL) = "S"
+                 SET WS-JSON-ESP-VALOR TO TRUE
+               ELSE
+                 SET WS-JSON-ESP-CLAVE TO TRUE
+               END-IF
+               PERFORM ESCANEA-CARACTER THRU F-ESCANEA-CARACTER
+             WHEN OTHER
+               IF WS-JSON-VALOR-PTR < 256
+                 ADD 1 TO WS-JSON-VALOR-PTR
+                 MOVE WS-JSON-CH TO
+                      WS-JSON-VALOR-ACT(WS-JSON-VALOR-PTR:1)
+               END-IF
+           END-EVALUATE.
+       F-ESCANEA-VALOR-LIT.
+           EXIT.
+
+      *Sube un nivel de anidamiento (objeto o arreglo): la clave que
+      *lo identifica es la que se acaba de leer (WS-JSON-CLAVE-ACT), o
+      *el indice si el nivel que lo contiene es, a su vez, un arreglo.
+       ABRE-NIVEL-JSON.
+           IF WS-JSON-NIVEL < 10
+             ADD 1 TO WS-JSON-NIVEL
+             MOVE WS-JSON-CLAVE-ACT TO
+                  WS-JSON-CLAVE-NIVEL(WS-JSON-NIVEL)
+             MOVE 0 TO WS-JSON-INDICE-NIVEL(WS-JSON-NIVEL)
+           END-IF.
+       F-ABRE-NIVEL-JSON.
+           EXIT.
+
+      *Baja un nivel de anidamiento al encontrar '}' o ']'. El estado
+      *siguiente depende de si el nivel que queda en la cima de la
+      *pila es un arreglo (espera mas valores) o un objeto (espera
+      *mas claves).
+       CIERRA-NIVEL-JSON.
+           IF WS-JSON-NIVEL > 0
+             SUBTRACT 1 FROM WS-JSON-NIVEL
+           END-IF.
+           IF WS-JSON-NIVEL > 0 AND
+              WS-JSON-ARRAY-NIVEL(WS-JSON-NIVEL) = "S"
+             SET WS-JSON-ESP-VALOR TO TRUE
+           ELSE
+             SET WS-JSON-ESP-CLAVE TO TRUE
+           END-IF.
+       F-CIERRA-NIVEL-JSON.
+           EXIT.
+
+      *Arma en WS-JSON-RUTA la ruta completa (padre.hijo o padre(n))
+      *del valor que se acaba de leer, a partir de la pila de claves
+      *de los niveles superiores y de la clave (o indice) actual. Cada
+      *nivel de la pila se identifica por su clave (WS-JSON-CLAVE-
+      *NIVEL) salvo que el nivel que lo contiene sea, a su vez, un
+      *arreglo -- en ese caso se identifica por el indice del arreglo
+      *contenedor (WS-JSON-INDICE-NIVEL), sea el nivel un valor
+      *escalar o un objeto/arreglo completo (arreglo de objetos).
+      *Arma la ruta punteada/indexada recorriendo la pila de niveles
+      *abiertos. Un nivel cuyo padre es un arreglo aporta "(n)", pegado
+      *sin punto a lo que ya se escribio; un nivel con clave aporta
+      *".clave" (el punto solo va si ya hay algo escrito antes, para no
+      *dejar un punto inicial cuando el arreglo esta en el nivel mas
+      *alto y no tiene clave que lo preceda).
+       ARMA-RUTA-JSON.
+           MOVE SPACES TO WS-JSON-RUTA.
+           MOVE 1 TO WS-JSON-RUTA-PTR.
+           PERFORM VARYING WS-JSON-IND6 FROM 1 BY 1
+                   UNTIL WS-JSON-IND6 > WS-JSON-NIVEL
+             IF WS-JSON-IND6 > 1 AND
+                WS-JSON-ARRAY-NIVEL(WS-JSON-IND6 - 1) = "S"
+               STRING "(" DELIMITED BY SIZE,
+                      WS-JSON-INDICE-NIVEL(WS-JSON-IND6 - 1)
+                        DELIMITED BY SIZE,
+                      ")" DELIMITED BY SIZE
+                 INTO WS-JSON-RUTA WITH POINTER WS-JSON-RUTA-PTR
+               END-STRING
+             ELSE
+               IF WS-JSON-CLAVE-NIVEL(WS-JSON-IND6) NOT = SPACES
+                 IF WS-JSON-RUTA-PTR > 1
+                   STRING "." DELIMITED BY SIZE
+                     INTO WS-JSON-RUTA WITH POINTER WS-JSON-RUTA-PTR
+                   END-STRING
+                 END-IF
+                 STRING WS-JSON-CLAVE-NIVEL(WS-JSON-IND6)
+                          DELIMITED BY SPACE
+                   INTO WS-JSON-RUTA WITH POINTER WS-JSON-RUTA-PTR
+                 END-STRING
+               END-IF
+             END-IF
+           END-PERFORM.
+           IF WS-JSON-NIVEL > 0 AND
+              WS-JSON-ARRAY-NIVEL(WS-JSON-NIVEL) = "S"
+             STRING "(" DELIMITED BY SIZE,
+                    WS-JSON-INDICE-NIVEL(WS-JSON-NIVEL)
+                      DELIMITED BY SIZE,
+                    ")" DELIMITED BY SIZE
+               INTO WS-JSON-RUTA WITH POINTER WS-JSON-RUTA-PTR
+             END-STRING
+           ELSE
+             IF WS-JSON-RUTA-PTR > 1
+               STRING "." DELIMITED BY SIZE
+                 INTO WS-JSON-RUTA WITH POINTER WS-JSON-RUTA-PTR
+               END-STRING
+             END-IF
+             STRING WS-JSON-CLAVE-ACT DELIMITED BY SPACE
+               INTO WS-JSON-RUTA WITH POINTER WS-JSON-RUTA-PTR
+             END-STRING
+           END-IF.
+       F-ARMA-RUTA-JSON.
+           EXIT.
        
        CERRAR-X25.
            MOVE "C" TO TIPO-DE-OPERACION-X25.
@@ -832,9 +1728,11 @@ AR    *        END-IF
                 REPLACING TRAILING SPACES BY LOW-VALUES.
       *     DISPLAY "T-D-O-X25=" T-D-O-X25.
       D    DISPLAY REGISTRO4096-X25.
-           IF TIPO-DE-OPERACION-X25 = "o"
-             MOVE "020" TO PARAM2-X25
-           ELSE
+      *Para "o" (abrir socket) PARAM2-X25 es el timeout de conexion, ya
+      *cargado en INICIALIZO-TCP (default o "GATEWAYCFG"); para el
+      *resto de las operaciones no se usa como timeout, por lo que se
+      *deja en "000" como siempre.
+           IF TIPO-DE-OPERACION-X25 NOT = "o"
              MOVE "000" TO PARAM2-X25
            END-IF.
            CALL "SUBFTP" USING
@@ -856,19 +1754,27 @@ AR    *        END-IF
                          X25-RETCODE delimited by size
                     INTO WS-DES-RTA
                   END-STRING
+                  SET WS-ERROR-TRANSITORIO TO TRUE
                 WHEN -3
                   STRING "ERROR DE CONEXION. COD.: ",
                          X25-RETCODE delimited by size
                     INTO WS-DES-RTA
                   END-STRING
+                  SET WS-ERROR-TRANSITORIO TO TRUE
                 WHEN OTHER
                   STRING "ERROR COD.: ",
                          X25-RETCODE delimited by size
                     INTO WS-DES-RTA
                   END-STRING
+                  SET WS-ERROR-DEFINITIVO TO TRUE
                END-EVALUATE
                MOVE 409 TO WS-COD-RTA
-               PERFORM ERRORES
+      *Un error transitorio no aborta aqui: CONSULTO-CON-REINTENTOS
+      *decide si reintenta o, agotados los reintentos, deja el error
+      *sin mas tramite (no llama a ERRORES de nuevo desde este punto).
+               IF WS-ERROR-DEFINITIVO
+                 PERFORM ERRORES
+               END-IF
                GO TO FOPERA-X25
            END-IF.
 
@@ -903,4 +1809,4 @@ TMP   D    END-IF.
       D    END-STRING  .
       D    CALL "logger" USING W-MENSAJE-LOG.
 
-       END PROGRAM.
+       END PROGRAM PARSERJS2.
