@@ -0,0 +1,298 @@
+      *================================================================
+      * CP1252UTF8.CPY
+      * Tabla de conversion de caracteres UTF-8 de 2 bytes (bloque
+      * "Latin-1 Supplement", U+00A0-U+00FF: todas las vocales y
+      * consonantes acentuadas, enie, dieresis, signos de apertura,
+      * etc.) a su equivalente de 1 byte en Windows-1252. Permite que
+      * PREPARO-DATOS reconozca entrada UTF-8 ademas de la tabla
+      * CP850/ANSI historica (ws-tbl-conver, cp1252.cpy). Se completa
+      * desde CARGA-TBL-UTF8, en PARSERJS2.
+      *================================================================
+           MOVE X"C2A0" TO ws-utf8(1).
+           MOVE X"A0" TO ws-utf8-cp1252-val(1).
+           MOVE 1 TO ws-tam-utf8(1).
+           MOVE X"C2A1" TO ws-utf8(2).
+           MOVE X"A1" TO ws-utf8-cp1252-val(2).
+           MOVE 1 TO ws-tam-utf8(2).
+           MOVE X"C2A2" TO ws-utf8(3).
+           MOVE X"A2" TO ws-utf8-cp1252-val(3).
+           MOVE 1 TO ws-tam-utf8(3).
+           MOVE X"C2A3" TO ws-utf8(4).
+           MOVE X"A3" TO ws-utf8-cp1252-val(4).
+           MOVE 1 TO ws-tam-utf8(4).
+           MOVE X"C2A4" TO ws-utf8(5).
+           MOVE X"A4" TO ws-utf8-cp1252-val(5).
+           MOVE 1 TO ws-tam-utf8(5).
+           MOVE X"C2A5" TO ws-utf8(6).
+           MOVE X"A5" TO ws-utf8-cp1252-val(6).
+           MOVE 1 TO ws-tam-utf8(6).
+           MOVE X"C2A6" TO ws-utf8(7).
+           MOVE X"A6" TO ws-utf8-cp1252-val(7).
+           MOVE 1 TO ws-tam-utf8(7).
+           MOVE X"C2A7" TO ws-utf8(8).
+           MOVE X"A7" TO ws-utf8-cp1252-val(8).
+           MOVE 1 TO ws-tam-utf8(8).
+           MOVE X"C2A8" TO ws-utf8(9).
+           MOVE X"A8" TO ws-utf8-cp1252-val(9).
+           MOVE 1 TO ws-tam-utf8(9).
+           MOVE X"C2A9" TO ws-utf8(10).
+           MOVE X"A9" TO ws-utf8-cp1252-val(10).
+           MOVE 1 TO ws-tam-utf8(10).
+           MOVE X"C2AA" TO ws-utf8(11).
+           MOVE X"AA" TO ws-utf8-cp1252-val(11).
+           MOVE 1 TO ws-tam-utf8(11).
+           MOVE X"C2AB" TO ws-utf8(12).
+           MOVE X"AB" TO ws-utf8-cp1252-val(12).
+           MOVE 1 TO ws-tam-utf8(12).
+           MOVE X"C2AC" TO ws-utf8(13).
+           MOVE X"AC" TO ws-utf8-cp1252-val(13).
+           MOVE 1 TO ws-tam-utf8(13).
+           MOVE X"C2AD" TO ws-utf8(14).
+           MOVE X"AD" TO ws-utf8-cp1252-val(14).
+           MOVE 1 TO ws-tam-utf8(14).
+           MOVE X"C2AE" TO ws-utf8(15).
+           MOVE X"AE" TO ws-utf8-cp1252-val(15).
+           MOVE 1 TO ws-tam-utf8(15).
+           MOVE X"C2AF" TO ws-utf8(16).
+           MOVE X"AF" TO ws-utf8-cp1252-val(16).
+           MOVE 1 TO ws-tam-utf8(16).
+           MOVE X"C2B0" TO ws-utf8(17).
+           MOVE X"B0" TO ws-utf8-cp1252-val(17).
+           MOVE 1 TO ws-tam-utf8(17).
+           MOVE X"C2B1" TO ws-utf8(18).
+           MOVE X"B1" TO ws-utf8-cp1252-val(18).
+           MOVE 1 TO ws-tam-utf8(18).
+           MOVE X"C2B2" TO ws-utf8(19).
+           MOVE X"B2" TO ws-utf8-cp1252-val(19).
+           MOVE 1 TO ws-tam-utf8(19).
+           MOVE X"C2B3" TO ws-utf8(20).
+           MOVE X"B3" TO ws-utf8-cp1252-val(20).
+           MOVE 1 TO ws-tam-utf8(20).
+           MOVE X"C2B4" TO ws-utf8(21).
+           MOVE X"B4" TO ws-utf8-cp1252-val(21).
+           MOVE 1 TO ws-tam-utf8(21).
+           MOVE X"C2B5" TO ws-utf8(22).
+           MOVE X"B5" TO ws-utf8-cp1252-val(22).
+           MOVE 1 TO ws-tam-utf8(22).
+           MOVE X"C2B6" TO ws-utf8(23).
+           MOVE X"B6" TO ws-utf8-cp1252-val(23).
+           MOVE 1 TO ws-tam-utf8(23).
+           MOVE X"C2B7" TO ws-utf8(24).
+           MOVE X"B7" TO ws-utf8-cp1252-val(24).
+           MOVE 1 TO ws-tam-utf8(24).
+           MOVE X"C2B8" TO ws-utf8(25).
+           MOVE X"B8" TO ws-utf8-cp1252-val(25).
+           MOVE 1 TO ws-tam-utf8(25).
+           MOVE X"C2B9" TO ws-utf8(26).
+           MOVE X"B9" TO ws-utf8-cp1252-val(26).
+           MOVE 1 TO ws-tam-utf8(26).
+           MOVE X"C2BA" TO ws-utf8(27).
+           MOVE X"BA" TO ws-utf8-cp1252-val(27).
+           MOVE 1 TO ws-tam-utf8(27).
+           MOVE X"C2BB" TO ws-utf8(28).
+           MOVE X"BB" TO ws-utf8-cp1252-val(28).
+           MOVE 1 TO ws-tam-utf8(28).
+           MOVE X"C2BC" TO ws-utf8(29).
+           MOVE X"BC" TO ws-utf8-cp1252-val(29).
+           MOVE 1 TO ws-tam-utf8(29).
+           MOVE X"C2BD" TO ws-utf8(30).
+           MOVE X"BD" TO ws-utf8-cp1252-val(30).
+           MOVE 1 TO ws-tam-utf8(30).
+           MOVE X"C2BE" TO ws-utf8(31).
+           MOVE X"BE" TO ws-utf8-cp1252-val(31).
+           MOVE 1 TO ws-tam-utf8(31).
+           MOVE X"C2BF" TO ws-utf8(32).
+           MOVE X"BF" TO ws-utf8-cp1252-val(32).
+           MOVE 1 TO ws-tam-utf8(32).
+           MOVE X"C380" TO ws-utf8(33).
+           MOVE X"C0" TO ws-utf8-cp1252-val(33).
+           MOVE 1 TO ws-tam-utf8(33).
+           MOVE X"C381" TO ws-utf8(34).
+           MOVE X"C1" TO ws-utf8-cp1252-val(34).
+           MOVE 1 TO ws-tam-utf8(34).
+           MOVE X"C382" TO ws-utf8(35).
+           MOVE X"C2" TO ws-utf8-cp1252-val(35).
+           MOVE 1 TO ws-tam-utf8(35).
+           MOVE X"C383" TO ws-utf8(36).
+           MOVE X"C3" TO ws-utf8-cp1252-val(36).
+           MOVE 1 TO ws-tam-utf8(36).
+           MOVE X"C384" TO ws-utf8(37).
+           MOVE X"C4" TO ws-utf8-cp1252-val(37).
+           MOVE 1 TO ws-tam-utf8(37).
+           MOVE X"C385" TO ws-utf8(38).
+           MOVE X"C5" TO ws-utf8-cp1252-val(38).
+           MOVE 1 TO ws-tam-utf8(38).
+           MOVE X"C386" TO ws-utf8(39).
+           MOVE X"C6" TO ws-utf8-cp1252-val(39).
+           MOVE 1 TO ws-tam-utf8(39).
+           MOVE X"C387" TO ws-utf8(40).
+           MOVE X"C7" TO ws-utf8-cp1252-val(40).
+           MOVE 1 TO ws-tam-utf8(40).
+           MOVE X"C388" TO ws-utf8(41).
+           MOVE X"C8" TO ws-utf8-cp1252-val(41).
+           MOVE 1 TO ws-tam-utf8(41).
+           MOVE X"C389" TO ws-utf8(42).
+           MOVE X"C9" TO ws-utf8-cp1252-val(42).
+           MOVE 1 TO ws-tam-utf8(42).
+           MOVE X"C38A" TO ws-utf8(43).
+           MOVE X"CA" TO ws-utf8-cp1252-val(43).
+           MOVE 1 TO ws-tam-utf8(43).
+           MOVE X"C38B" TO ws-utf8(44).
+           MOVE X"CB" TO ws-utf8-cp1252-val(44).
+           MOVE 1 TO ws-tam-utf8(44).
+           MOVE X"C38C" TO ws-utf8(45).
+           MOVE X"CC" TO ws-utf8-cp1252-val(45).
+           MOVE 1 TO ws-tam-utf8(45).
+           MOVE X"C38D" TO ws-utf8(46).
+           MOVE X"CD" TO ws-utf8-cp1252-val(46).
+           MOVE 1 TO ws-tam-utf8(46).
+           MOVE X"C38E" TO ws-utf8(47).
+           MOVE X"CE" TO ws-utf8-cp1252-val(47).
+           MOVE 1 TO ws-tam-utf8(47).
+           MOVE X"C38F" TO ws-utf8(48).
+           MOVE X"CF" TO ws-utf8-cp1252-val(48).
+           MOVE 1 TO ws-tam-utf8(48).
+           MOVE X"C390" TO ws-utf8(49).
+           MOVE X"D0" TO ws-utf8-cp1252-val(49).
+           MOVE 1 TO ws-tam-utf8(49).
+           MOVE X"C391" TO ws-utf8(50).
+           MOVE X"D1" TO ws-utf8-cp1252-val(50).
+           MOVE 1 TO ws-tam-utf8(50).
+           MOVE X"C392" TO ws-utf8(51).
+           MOVE X"D2" TO ws-utf8-cp1252-val(51).
+           MOVE 1 TO ws-tam-utf8(51).
+           MOVE X"C393" TO ws-utf8(52).
+           MOVE X"D3" TO ws-utf8-cp1252-val(52).
+           MOVE 1 TO ws-tam-utf8(52).
+           MOVE X"C394" TO ws-utf8(53).
+           MOVE X"D4" TO ws-utf8-cp1252-val(53).
+           MOVE 1 TO ws-tam-utf8(53).
+           MOVE X"C395" TO ws-utf8(54).
+           MOVE X"D5" TO ws-utf8-cp1252-val(54).
+           MOVE 1 TO ws-tam-utf8(54).
+           MOVE X"C396" TO ws-utf8(55).
+           MOVE X"D6" TO ws-utf8-cp1252-val(55).
+           MOVE 1 TO ws-tam-utf8(55).
+           MOVE X"C397" TO ws-utf8(56).
+           MOVE X"D7" TO ws-utf8-cp1252-val(56).
+           MOVE 1 TO ws-tam-utf8(56).
+           MOVE X"C398" TO ws-utf8(57).
+           MOVE X"D8" TO ws-utf8-cp1252-val(57).
+           MOVE 1 TO ws-tam-utf8(57).
+           MOVE X"C399" TO ws-utf8(58).
+           MOVE X"D9" TO ws-utf8-cp1252-val(58).
+           MOVE 1 TO ws-tam-utf8(58).
+           MOVE X"C39A" TO ws-utf8(59).
+           MOVE X"DA" TO ws-utf8-cp1252-val(59).
+           MOVE 1 TO ws-tam-utf8(59).
+           MOVE X"C39B" TO ws-utf8(60).
+           MOVE X"DB" TO ws-utf8-cp1252-val(60).
+           MOVE 1 TO ws-tam-utf8(60).
+           MOVE X"C39C" TO ws-utf8(61).
+           MOVE X"DC" TO ws-utf8-cp1252-val(61).
+           MOVE 1 TO ws-tam-utf8(61).
+           MOVE X"C39D" TO ws-utf8(62).
+           MOVE X"DD" TO ws-utf8-cp1252-val(62).
+           MOVE 1 TO ws-tam-utf8(62).
+           MOVE X"C39E" TO ws-utf8(63).
+           MOVE X"DE" TO ws-utf8-cp1252-val(63).
+           MOVE 1 TO ws-tam-utf8(63).
+           MOVE X"C39F" TO ws-utf8(64).
+           MOVE X"DF" TO ws-utf8-cp1252-val(64).
+           MOVE 1 TO ws-tam-utf8(64).
+           MOVE X"C3A0" TO ws-utf8(65).
+           MOVE X"E0" TO ws-utf8-cp1252-val(65).
+           MOVE 1 TO ws-tam-utf8(65).
+           MOVE X"C3A1" TO ws-utf8(66).
+           MOVE X"E1" TO ws-utf8-cp1252-val(66).
+           MOVE 1 TO ws-tam-utf8(66).
+           MOVE X"C3A2" TO ws-utf8(67).
+           MOVE X"E2" TO ws-utf8-cp1252-val(67).
+           MOVE 1 TO ws-tam-utf8(67).
+           MOVE X"C3A3" TO ws-utf8(68).
+           MOVE X"E3" TO ws-utf8-cp1252-val(68).
+           MOVE 1 TO ws-tam-utf8(68).
+           MOVE X"C3A4" TO ws-utf8(69).
+           MOVE X"E4" TO ws-utf8-cp1252-val(69).
+           MOVE 1 TO ws-tam-utf8(69).
+           MOVE X"C3A5" TO ws-utf8(70).
+           MOVE X"E5" TO ws-utf8-cp1252-val(70).
+           MOVE 1 TO ws-tam-utf8(70).
+           MOVE X"C3A6" TO ws-utf8(71).
+           MOVE X"E6" TO ws-utf8-cp1252-val(71).
+           MOVE 1 TO ws-tam-utf8(71).
+           MOVE X"C3A7" TO ws-utf8(72).
+           MOVE X"E7" TO ws-utf8-cp1252-val(72).
+           MOVE 1 TO ws-tam-utf8(72).
+           MOVE X"C3A8" TO ws-utf8(73).
+           MOVE X"E8" TO ws-utf8-cp1252-val(73).
+           MOVE 1 TO ws-tam-utf8(73).
+           MOVE X"C3A9" TO ws-utf8(74).
+           MOVE X"E9" TO ws-utf8-cp1252-val(74).
+           MOVE 1 TO ws-tam-utf8(74).
+           MOVE X"C3AA" TO ws-utf8(75).
+           MOVE X"EA" TO ws-utf8-cp1252-val(75).
+           MOVE 1 TO ws-tam-utf8(75).
+           MOVE X"C3AB" TO ws-utf8(76).
+           MOVE X"EB" TO ws-utf8-cp1252-val(76).
+           MOVE 1 TO ws-tam-utf8(76).
+           MOVE X"C3AC" TO ws-utf8(77).
+           MOVE X"EC" TO ws-utf8-cp1252-val(77).
+           MOVE 1 TO ws-tam-utf8(77).
+           MOVE X"C3AD" TO ws-utf8(78).
+           MOVE X"ED" TO ws-utf8-cp1252-val(78).
+           MOVE 1 TO ws-tam-utf8(78).
+           MOVE X"C3AE" TO ws-utf8(79).
+           MOVE X"EE" TO ws-utf8-cp1252-val(79).
+           MOVE 1 TO ws-tam-utf8(79).
+           MOVE X"C3AF" TO ws-utf8(80).
+           MOVE X"EF" TO ws-utf8-cp1252-val(80).
+           MOVE 1 TO ws-tam-utf8(80).
+           MOVE X"C3B0" TO ws-utf8(81).
+           MOVE X"F0" TO ws-utf8-cp1252-val(81).
+           MOVE 1 TO ws-tam-utf8(81).
+           MOVE X"C3B1" TO ws-utf8(82).
+           MOVE X"F1" TO ws-utf8-cp1252-val(82).
+           MOVE 1 TO ws-tam-utf8(82).
+           MOVE X"C3B2" TO ws-utf8(83).
+           MOVE X"F2" TO ws-utf8-cp1252-val(83).
+           MOVE 1 TO ws-tam-utf8(83).
+           MOVE X"C3B3" TO ws-utf8(84).
+           MOVE X"F3" TO ws-utf8-cp1252-val(84).
+           MOVE 1 TO ws-tam-utf8(84).
+           MOVE X"C3B4" TO ws-utf8(85).
+           MOVE X"F4" TO ws-utf8-cp1252-val(85).
+           MOVE 1 TO ws-tam-utf8(85).
+           MOVE X"C3B5" TO ws-utf8(86).
+           MOVE X"F5" TO ws-utf8-cp1252-val(86).
+           MOVE 1 TO ws-tam-utf8(86).
+           MOVE X"C3B6" TO ws-utf8(87).
+           MOVE X"F6" TO ws-utf8-cp1252-val(87).
+           MOVE 1 TO ws-tam-utf8(87).
+           MOVE X"C3B7" TO ws-utf8(88).
+           MOVE X"F7" TO ws-utf8-cp1252-val(88).
+           MOVE 1 TO ws-tam-utf8(88).
+           MOVE X"C3B8" TO ws-utf8(89).
+           MOVE X"F8" TO ws-utf8-cp1252-val(89).
+           MOVE 1 TO ws-tam-utf8(89).
+           MOVE X"C3B9" TO ws-utf8(90).
+           MOVE X"F9" TO ws-utf8-cp1252-val(90).
+           MOVE 1 TO ws-tam-utf8(90).
+           MOVE X"C3BA" TO ws-utf8(91).
+           MOVE X"FA" TO ws-utf8-cp1252-val(91).
+           MOVE 1 TO ws-tam-utf8(91).
+           MOVE X"C3BB" TO ws-utf8(92).
+           MOVE X"FB" TO ws-utf8-cp1252-val(92).
+           MOVE 1 TO ws-tam-utf8(92).
+           MOVE X"C3BC" TO ws-utf8(93).
+           MOVE X"FC" TO ws-utf8-cp1252-val(93).
+           MOVE 1 TO ws-tam-utf8(93).
+           MOVE X"C3BD" TO ws-utf8(94).
+           MOVE X"FD" TO ws-utf8-cp1252-val(94).
+           MOVE 1 TO ws-tam-utf8(94).
+           MOVE X"C3BE" TO ws-utf8(95).
+           MOVE X"FE" TO ws-utf8-cp1252-val(95).
+           MOVE 1 TO ws-tam-utf8(95).
+           MOVE X"C3BF" TO ws-utf8(96).
+           MOVE X"FF" TO ws-utf8-cp1252-val(96).
+           MOVE 1 TO ws-tam-utf8(96).
