@@ -0,0 +1,309 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CIERREZ.
+       AUTHOR. LOCOMOTORA.
+       INSTALLATION. AGOSTO-DE-2025.
+       DATE-WRITTEN. AGOSTO-DE-2025.
+      *================================================================
+      * Cierre Z: conciliacion de fin de dia entre las ventas y
+      * devoluciones de empleado enviadas al gateway (VTAEMPFAC y
+      * VTAEMPDEV) y las confirmaciones (HTTP 200) efectivamente
+      * recibidas. Se corre como job batch, independiente de PARSERJS2,
+      * leyendo el rastro que PARSERJS2 ya deja en "AUDITORIA" por cada
+      * consulta (ver GRABA-AUDITORIA en parserjs.cbl). No vuelve a
+      * golpear el gateway: solo relee lo ya registrado ese dia.
+      *================================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-AUDITORIA ASSIGN TO "AUDITORIA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITORIA.
+           SELECT F-CIERREZRPT ASSIGN TO "CIERREZRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CIERREZRPT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-AUDITORIA.
+       01  REG-AUDITORIA        PIC X(200).
+       FD  F-CIERREZRPT.
+       01  REG-CIERREZRPT       PIC X(132).
+       WORKING-STORAGE SECTION.
+           COPY "sysinfo.wrk".
+       77  WS-FS-AUDITORIA      PIC XX VALUE "00".
+       77  WS-FS-CIERREZRPT     PIC XX VALUE "00".
+       77  WS-AUD-ABIERTO       PIC X  VALUE "N".
+           88  WS-AUD-ESTA-ABIERTO  VALUE "S".
+       77  WS-EOF-SW            PIC X  VALUE "N".
+           88  WS-FIN-AUDITORIA     VALUE "S".
+       77  WS-HOY                PIC 9(8) VALUE ZERO.
+      *Campos de cada renglon de "AUDITORIA" (ver GRABA-AUDITORIA):
+      *SERVICIO|IDTRANSACCION|COD-RTA|DES-RTA|FECHA|HORA|SEGUNDOS.
+       01  WS-AUD-CAMPOS.
+           03  WS-AUD-SERVICIO   PIC X(20).
+           03  WS-AUD-IDTRANS    PIC X(36).
+           03  WS-AUD-COD        PIC X(3).
+           03  WS-AUD-DES        PIC X(30).
+           03  WS-AUD-FECHA      PIC X(8).
+           03  WS-AUD-HORA       PIC X(8).
+           03  WS-AUD-SEG        PIC X(10).
+      *GRABA-AUDITORIA escribe un renglon por cada llamada a
+      *CONSULTO-WS, incluidos los reintentos: una misma transaccion
+      *(WS-AUD-IDTRANS) puede aparecer varias veces ese dia, con un
+      *renglon sin confirmar por cada intento fallido y, si al final
+      *se confirmo, un ultimo renglon con COD 200. Estas dos tablas
+      *acumulan un solo renglon por idtransaccion -- el ultimo leido,
+      *mismo criterio de "ultimo pisa" que ACTUALIZA-TBL-IMPR-FILA usa
+      *en reimprime.cbl -- para que ACUM-VENTA/ACUM-DEVOLUCION tallen
+      *sobre el resultado final de cada venta o devolucion, no sobre
+      *cada intento.
+       01  WS-TBL-VTA.
+           03  WS-TBL-VTA-ENTRY OCCURS 5000 TIMES.
+               05  WS-TBL-VTA-IDTRANS  PIC X(36).
+               05  WS-TBL-VTA-COD      PIC X(3).
+               05  WS-TBL-VTA-HORA     PIC X(8).
+       77  WS-TBL-VTA-CANT       PIC 9(4) VALUE ZERO.
+       77  WS-TBL-VTA-IND        PIC 9(4) VALUE ZERO.
+       77  WS-TBL-VTA-ENCONTRO   PIC X    VALUE "N".
+           88  WS-TBL-VTA-HALLADO    VALUE "S".
+       01  WS-TBL-DEV.
+           03  WS-TBL-DEV-ENTRY OCCURS 5000 TIMES.
+               05  WS-TBL-DEV-IDTRANS  PIC X(36).
+               05  WS-TBL-DEV-COD      PIC X(3).
+               05  WS-TBL-DEV-HORA     PIC X(8).
+       77  WS-TBL-DEV-CANT       PIC 9(4) VALUE ZERO.
+       77  WS-TBL-DEV-IND        PIC 9(4) VALUE ZERO.
+       77  WS-TBL-DEV-ENCONTRO   PIC X    VALUE "N".
+           88  WS-TBL-DEV-HALLADO    VALUE "S".
+       77  WS-TOT-VTA            PIC 9(6) VALUE ZERO.
+       77  WS-CONF-VTA           PIC 9(6) VALUE ZERO.
+       77  WS-NOCONF-VTA         PIC 9(6) VALUE ZERO.
+       77  WS-TOT-DEV            PIC 9(6) VALUE ZERO.
+       77  WS-CONF-DEV           PIC 9(6) VALUE ZERO.
+       77  WS-NOCONF-DEV         PIC 9(6) VALUE ZERO.
+       77  WS-RPT-LINEA          PIC X(132) VALUE SPACES.
+       PROCEDURE DIVISION.
+       COMIENZO SECTION.
+       PGMA.
+           ACCEPT WS-HOY FROM DATE YYYYMMDD.
+           PERFORM ABRIR-ARCHIVOS THRU F-ABRIR-ARCHIVOS.
+           PERFORM ESCRIBE-ENCABEZADO THRU F-ESCRIBE-ENCABEZADO.
+           PERFORM PROCESA-AUDITORIA THRU F-PROCESA-AUDITORIA
+                   UNTIL WS-FIN-AUDITORIA.
+           PERFORM CONCILIA-VENTAS THRU F-CONCILIA-VENTAS.
+           PERFORM CONCILIA-DEVOLUCIONES THRU F-CONCILIA-DEVOLUCIONES.
+           PERFORM ESCRIBE-RESUMEN THRU F-ESCRIBE-RESUMEN.
+           PERFORM CERRAR-ARCHIVOS THRU F-CERRAR-ARCHIVOS.
+           STOP RUN.
+
+       ABRIR-ARCHIVOS.
+           MOVE "-----INICIO CIERRE Z-----" TO W-MENSAJE-LOG.
+           CALL "logger" USING W-MENSAJE-LOG.
+           OPEN INPUT F-AUDITORIA.
+           IF WS-FS-AUDITORIA = "00"
+             SET WS-AUD-ESTA-ABIERTO TO TRUE
+           ELSE
+      *No hay todavia rastro de auditoria para conciliar (primer dia,
+      *o archivo aun no creado): el reporte sale en cero, no es error.
+             SET WS-FIN-AUDITORIA TO TRUE
+           END-IF.
+           OPEN OUTPUT F-CIERREZRPT.
+       F-ABRIR-ARCHIVOS.
+           EXIT.
+
+       PROCESA-AUDITORIA.
+           READ F-AUDITORIA INTO REG-AUDITORIA
+             AT END
+               SET WS-FIN-AUDITORIA TO TRUE
+             NOT AT END
+               PERFORM EVALUA-RENGLON THRU F-EVALUA-RENGLON
+           END-READ.
+       F-PROCESA-AUDITORIA.
+           EXIT.
+
+       EVALUA-RENGLON.
+           UNSTRING REG-AUDITORIA DELIMITED BY "|"
+             INTO WS-AUD-SERVICIO, WS-AUD-IDTRANS, WS-AUD-COD,
+                  WS-AUD-DES, WS-AUD-FECHA, WS-AUD-HORA, WS-AUD-SEG
+           END-UNSTRING.
+           IF WS-AUD-FECHA(1:8) = WS-HOY
+             EVALUATE WS-AUD-SERVICIO
+               WHEN "VTAEMPFAC"
+                 PERFORM ACUM-VENTA THRU F-ACUM-VENTA
+               WHEN "VTAEMPDEV"
+                 PERFORM ACUM-DEVOLUCION THRU F-ACUM-DEVOLUCION
+               WHEN OTHER
+                 CONTINUE
+             END-EVALUATE
+           END-IF.
+       F-EVALUA-RENGLON.
+           EXIT.
+
+      *Graba (o actualiza, si ya existe) la fila de WS-TBL-VTA para
+      *esta idtransaccion: el tally de ventas se hace despues, sobre
+      *el ultimo renglon de cada una (ver CONCILIA-VENTAS).
+       ACUM-VENTA.
+           MOVE "N" TO WS-TBL-VTA-ENCONTRO.
+           PERFORM VARYING WS-TBL-VTA-IND FROM 1 BY 1
+                   UNTIL WS-TBL-VTA-IND > WS-TBL-VTA-CANT
+             IF WS-TBL-VTA-IDTRANS(WS-TBL-VTA-IND) = WS-AUD-IDTRANS
+               SET WS-TBL-VTA-HALLADO TO TRUE
+               PERFORM ACTUALIZA-TBL-VTA-FILA THRU
+                       F-ACTUALIZA-TBL-VTA-FILA
+             END-IF
+           END-PERFORM.
+           IF NOT WS-TBL-VTA-HALLADO AND WS-TBL-VTA-CANT < 5000
+             ADD 1 TO WS-TBL-VTA-CANT
+             MOVE WS-TBL-VTA-CANT TO WS-TBL-VTA-IND
+             MOVE WS-AUD-IDTRANS TO WS-TBL-VTA-IDTRANS(WS-TBL-VTA-IND)
+             PERFORM ACTUALIZA-TBL-VTA-FILA THRU
+                     F-ACTUALIZA-TBL-VTA-FILA
+           END-IF.
+       F-ACUM-VENTA.
+           EXIT.
+
+       ACTUALIZA-TBL-VTA-FILA.
+           MOVE WS-AUD-COD  TO WS-TBL-VTA-COD(WS-TBL-VTA-IND).
+           MOVE WS-AUD-HORA TO WS-TBL-VTA-HORA(WS-TBL-VTA-IND).
+       F-ACTUALIZA-TBL-VTA-FILA.
+           EXIT.
+
+      *Misma idea que ACUM-VENTA, para WS-TBL-DEV.
+       ACUM-DEVOLUCION.
+           MOVE "N" TO WS-TBL-DEV-ENCONTRO.
+           PERFORM VARYING WS-TBL-DEV-IND FROM 1 BY 1
+                   UNTIL WS-TBL-DEV-IND > WS-TBL-DEV-CANT
+             IF WS-TBL-DEV-IDTRANS(WS-TBL-DEV-IND) = WS-AUD-IDTRANS
+               SET WS-TBL-DEV-HALLADO TO TRUE
+               PERFORM ACTUALIZA-TBL-DEV-FILA THRU
+                       F-ACTUALIZA-TBL-DEV-FILA
+             END-IF
+           END-PERFORM.
+           IF NOT WS-TBL-DEV-HALLADO AND WS-TBL-DEV-CANT < 5000
+             ADD 1 TO WS-TBL-DEV-CANT
+             MOVE WS-TBL-DEV-CANT TO WS-TBL-DEV-IND
+             MOVE WS-AUD-IDTRANS TO WS-TBL-DEV-IDTRANS(WS-TBL-DEV-IND)
+             PERFORM ACTUALIZA-TBL-DEV-FILA THRU
+                     F-ACTUALIZA-TBL-DEV-FILA
+           END-IF.
+       F-ACUM-DEVOLUCION.
+           EXIT.
+
+       ACTUALIZA-TBL-DEV-FILA.
+           MOVE WS-AUD-COD  TO WS-TBL-DEV-COD(WS-TBL-DEV-IND).
+           MOVE WS-AUD-HORA TO WS-TBL-DEV-HORA(WS-TBL-DEV-IND).
+       F-ACTUALIZA-TBL-DEV-FILA.
+           EXIT.
+
+      *Una vez leida toda "AUDITORIA" del dia, talla confirmadas/sin
+      *confirmar sobre el ultimo renglon de cada venta (WS-TBL-VTA) en
+      *vez de sobre cada intento.
+       CONCILIA-VENTAS.
+           PERFORM VARYING WS-TBL-VTA-IND FROM 1 BY 1
+                   UNTIL WS-TBL-VTA-IND > WS-TBL-VTA-CANT
+             ADD 1 TO WS-TOT-VTA
+             IF WS-TBL-VTA-COD(WS-TBL-VTA-IND) = "200"
+               ADD 1 TO WS-CONF-VTA
+             ELSE
+               ADD 1 TO WS-NOCONF-VTA
+               MOVE "VTAEMPFAC" TO WS-AUD-SERVICIO
+               MOVE WS-TBL-VTA-IDTRANS(WS-TBL-VTA-IND) TO WS-AUD-IDTRANS
+               MOVE WS-TBL-VTA-COD(WS-TBL-VTA-IND)     TO WS-AUD-COD
+               MOVE WS-TBL-VTA-HORA(WS-TBL-VTA-IND)    TO WS-AUD-HORA
+               PERFORM ESCRIBE-DETALLE THRU F-ESCRIBE-DETALLE
+             END-IF
+           END-PERFORM.
+       F-CONCILIA-VENTAS.
+           EXIT.
+
+      *Misma idea que CONCILIA-VENTAS, para las devoluciones.
+       CONCILIA-DEVOLUCIONES.
+           PERFORM VARYING WS-TBL-DEV-IND FROM 1 BY 1
+                   UNTIL WS-TBL-DEV-IND > WS-TBL-DEV-CANT
+             ADD 1 TO WS-TOT-DEV
+             IF WS-TBL-DEV-COD(WS-TBL-DEV-IND) = "200"
+               ADD 1 TO WS-CONF-DEV
+             ELSE
+               ADD 1 TO WS-NOCONF-DEV
+               MOVE "VTAEMPDEV" TO WS-AUD-SERVICIO
+               MOVE WS-TBL-DEV-IDTRANS(WS-TBL-DEV-IND) TO WS-AUD-IDTRANS
+               MOVE WS-TBL-DEV-COD(WS-TBL-DEV-IND)     TO WS-AUD-COD
+               MOVE WS-TBL-DEV-HORA(WS-TBL-DEV-IND)    TO WS-AUD-HORA
+               PERFORM ESCRIBE-DETALLE THRU F-ESCRIBE-DETALLE
+             END-IF
+           END-PERFORM.
+       F-CONCILIA-DEVOLUCIONES.
+           EXIT.
+
+      *Un renglon de detalle por cada venta o devolucion de empleado
+      *que no llego a confirmarse con HTTP 200 ese dia.
+       ESCRIBE-DETALLE.
+           MOVE SPACES TO WS-RPT-LINEA.
+           STRING
+               "SIN CONFIRMAR  " DELIMITED BY SIZE,
+               WS-AUD-SERVICIO   DELIMITED BY SPACE,
+               "  ID-TRANSACCION: " DELIMITED BY SIZE,
+               WS-AUD-IDTRANS    DELIMITED BY SPACE,
+               "  COD: "         DELIMITED BY SIZE,
+               WS-AUD-COD        DELIMITED BY SPACE,
+               "  HORA: "        DELIMITED BY SIZE,
+               WS-AUD-HORA       DELIMITED BY SPACE
+             INTO WS-RPT-LINEA
+           END-STRING.
+           MOVE WS-RPT-LINEA TO REG-CIERREZRPT.
+           WRITE REG-CIERREZRPT.
+       F-ESCRIBE-DETALLE.
+           EXIT.
+
+       ESCRIBE-ENCABEZADO.
+           MOVE SPACES TO WS-RPT-LINEA.
+           STRING
+               "CIERRE Z - CONCILIACION VTAEMPFAC/VTAEMPDEV  FECHA: "
+                 DELIMITED BY SIZE,
+               WS-HOY DELIMITED BY SIZE
+             INTO WS-RPT-LINEA
+           END-STRING.
+           MOVE WS-RPT-LINEA TO REG-CIERREZRPT.
+           WRITE REG-CIERREZRPT.
+           MOVE SPACES TO REG-CIERREZRPT.
+           WRITE REG-CIERREZRPT.
+       F-ESCRIBE-ENCABEZADO.
+           EXIT.
+
+       ESCRIBE-RESUMEN.
+           MOVE SPACES TO WS-RPT-LINEA.
+           STRING "VTAEMPFAC  ENVIADAS: "  DELIMITED BY SIZE,
+                  WS-TOT-VTA                DELIMITED BY SIZE,
+                  "  CONFIRMADAS: "         DELIMITED BY SIZE,
+                  WS-CONF-VTA               DELIMITED BY SIZE,
+                  "  SIN CONFIRMAR: "       DELIMITED BY SIZE,
+                  WS-NOCONF-VTA             DELIMITED BY SIZE
+             INTO WS-RPT-LINEA
+           END-STRING.
+           MOVE WS-RPT-LINEA TO REG-CIERREZRPT.
+           WRITE REG-CIERREZRPT.
+           MOVE SPACES TO WS-RPT-LINEA.
+           STRING "VTAEMPDEV  ENVIADAS: "  DELIMITED BY SIZE,
+                  WS-TOT-DEV                DELIMITED BY SIZE,
+                  "  CONFIRMADAS: "         DELIMITED BY SIZE,
+                  WS-CONF-DEV               DELIMITED BY SIZE,
+                  "  SIN CONFIRMAR: "       DELIMITED BY SIZE,
+                  WS-NOCONF-DEV             DELIMITED BY SIZE
+             INTO WS-RPT-LINEA
+           END-STRING.
+           MOVE WS-RPT-LINEA TO REG-CIERREZRPT.
+           WRITE REG-CIERREZRPT.
+           DISPLAY "CIERRE Z - VTAEMPFAC SIN CONFIRMAR: " WS-NOCONF-VTA
+                   "  VTAEMPDEV SIN CONFIRMAR: " WS-NOCONF-DEV.
+       F-ESCRIBE-RESUMEN.
+           EXIT.
+
+       CERRAR-ARCHIVOS.
+           IF WS-AUD-ESTA-ABIERTO
+             CLOSE F-AUDITORIA
+           END-IF.
+           CLOSE F-CIERREZRPT.
+           MOVE "-----FIN CIERRE Z-----" TO W-MENSAJE-LOG.
+           CALL "logger" USING W-MENSAJE-LOG.
+       F-CERRAR-ARCHIVOS.
+           EXIT.
