@@ -0,0 +1,391 @@
+      *================================================================
+      * CP1252.CPY
+      * Tabla de conversion de caracteres extendidos (codigo de pagina
+      * original de las terminales de venta, CP850) a su equivalente en
+      * Windows-1252, que es el charset declarado en el POST al gateway.
+      * Se completa desde CARGA-TBL-CP1252, en PARSERJS2.
+      *================================================================
+           MOVE X"80" TO WS-ANSI(1).
+           MOVE X"C7" TO WS-CP1252(1).
+           MOVE 1 TO WS-TAM-1252(1).
+           MOVE X"81" TO WS-ANSI(2).
+           MOVE X"FC" TO WS-CP1252(2).
+           MOVE 1 TO WS-TAM-1252(2).
+           MOVE X"82" TO WS-ANSI(3).
+           MOVE X"E9" TO WS-CP1252(3).
+           MOVE 1 TO WS-TAM-1252(3).
+           MOVE X"83" TO WS-ANSI(4).
+           MOVE X"E2" TO WS-CP1252(4).
+           MOVE 1 TO WS-TAM-1252(4).
+           MOVE X"84" TO WS-ANSI(5).
+           MOVE X"E4" TO WS-CP1252(5).
+           MOVE 1 TO WS-TAM-1252(5).
+           MOVE X"85" TO WS-ANSI(6).
+           MOVE X"E0" TO WS-CP1252(6).
+           MOVE 1 TO WS-TAM-1252(6).
+           MOVE X"86" TO WS-ANSI(7).
+           MOVE X"E5" TO WS-CP1252(7).
+           MOVE 1 TO WS-TAM-1252(7).
+           MOVE X"87" TO WS-ANSI(8).
+           MOVE X"E7" TO WS-CP1252(8).
+           MOVE 1 TO WS-TAM-1252(8).
+           MOVE X"88" TO WS-ANSI(9).
+           MOVE X"EA" TO WS-CP1252(9).
+           MOVE 1 TO WS-TAM-1252(9).
+           MOVE X"89" TO WS-ANSI(10).
+           MOVE X"EB" TO WS-CP1252(10).
+           MOVE 1 TO WS-TAM-1252(10).
+           MOVE X"8A" TO WS-ANSI(11).
+           MOVE X"E8" TO WS-CP1252(11).
+           MOVE 1 TO WS-TAM-1252(11).
+           MOVE X"8B" TO WS-ANSI(12).
+           MOVE X"EF" TO WS-CP1252(12).
+           MOVE 1 TO WS-TAM-1252(12).
+           MOVE X"8C" TO WS-ANSI(13).
+           MOVE X"EE" TO WS-CP1252(13).
+           MOVE 1 TO WS-TAM-1252(13).
+           MOVE X"8D" TO WS-ANSI(14).
+           MOVE X"EC" TO WS-CP1252(14).
+           MOVE 1 TO WS-TAM-1252(14).
+           MOVE X"8E" TO WS-ANSI(15).
+           MOVE X"C4" TO WS-CP1252(15).
+           MOVE 1 TO WS-TAM-1252(15).
+           MOVE X"8F" TO WS-ANSI(16).
+           MOVE X"C5" TO WS-CP1252(16).
+           MOVE 1 TO WS-TAM-1252(16).
+           MOVE X"90" TO WS-ANSI(17).
+           MOVE X"C9" TO WS-CP1252(17).
+           MOVE 1 TO WS-TAM-1252(17).
+           MOVE X"91" TO WS-ANSI(18).
+           MOVE X"E6" TO WS-CP1252(18).
+           MOVE 1 TO WS-TAM-1252(18).
+           MOVE X"92" TO WS-ANSI(19).
+           MOVE X"C6" TO WS-CP1252(19).
+           MOVE 1 TO WS-TAM-1252(19).
+           MOVE X"93" TO WS-ANSI(20).
+           MOVE X"F4" TO WS-CP1252(20).
+           MOVE 1 TO WS-TAM-1252(20).
+           MOVE X"94" TO WS-ANSI(21).
+           MOVE X"F6" TO WS-CP1252(21).
+           MOVE 1 TO WS-TAM-1252(21).
+           MOVE X"95" TO WS-ANSI(22).
+           MOVE X"F2" TO WS-CP1252(22).
+           MOVE 1 TO WS-TAM-1252(22).
+           MOVE X"96" TO WS-ANSI(23).
+           MOVE X"FB" TO WS-CP1252(23).
+           MOVE 1 TO WS-TAM-1252(23).
+           MOVE X"97" TO WS-ANSI(24).
+           MOVE X"F9" TO WS-CP1252(24).
+           MOVE 1 TO WS-TAM-1252(24).
+           MOVE X"98" TO WS-ANSI(25).
+           MOVE X"FF" TO WS-CP1252(25).
+           MOVE 1 TO WS-TAM-1252(25).
+           MOVE X"99" TO WS-ANSI(26).
+           MOVE X"D6" TO WS-CP1252(26).
+           MOVE 1 TO WS-TAM-1252(26).
+           MOVE X"9A" TO WS-ANSI(27).
+           MOVE X"DC" TO WS-CP1252(27).
+           MOVE 1 TO WS-TAM-1252(27).
+           MOVE X"9B" TO WS-ANSI(28).
+           MOVE X"F8" TO WS-CP1252(28).
+           MOVE 1 TO WS-TAM-1252(28).
+           MOVE X"9C" TO WS-ANSI(29).
+           MOVE X"A3" TO WS-CP1252(29).
+           MOVE 1 TO WS-TAM-1252(29).
+           MOVE X"9D" TO WS-ANSI(30).
+           MOVE X"D8" TO WS-CP1252(30).
+           MOVE 1 TO WS-TAM-1252(30).
+           MOVE X"9E" TO WS-ANSI(31).
+           MOVE X"D7" TO WS-CP1252(31).
+           MOVE 1 TO WS-TAM-1252(31).
+           MOVE X"9F" TO WS-ANSI(32).
+           MOVE X"83" TO WS-CP1252(32).
+           MOVE 1 TO WS-TAM-1252(32).
+           MOVE X"A0" TO WS-ANSI(33).
+           MOVE X"E1" TO WS-CP1252(33).
+           MOVE 1 TO WS-TAM-1252(33).
+           MOVE X"A1" TO WS-ANSI(34).
+           MOVE X"ED" TO WS-CP1252(34).
+           MOVE 1 TO WS-TAM-1252(34).
+           MOVE X"A2" TO WS-ANSI(35).
+           MOVE X"F3" TO WS-CP1252(35).
+           MOVE 1 TO WS-TAM-1252(35).
+           MOVE X"A3" TO WS-ANSI(36).
+           MOVE X"FA" TO WS-CP1252(36).
+           MOVE 1 TO WS-TAM-1252(36).
+           MOVE X"A4" TO WS-ANSI(37).
+           MOVE X"F1" TO WS-CP1252(37).
+           MOVE 1 TO WS-TAM-1252(37).
+           MOVE X"A5" TO WS-ANSI(38).
+           MOVE X"D1" TO WS-CP1252(38).
+           MOVE 1 TO WS-TAM-1252(38).
+           MOVE X"A6" TO WS-ANSI(39).
+           MOVE X"AA" TO WS-CP1252(39).
+           MOVE 1 TO WS-TAM-1252(39).
+           MOVE X"A7" TO WS-ANSI(40).
+           MOVE X"BA" TO WS-CP1252(40).
+           MOVE 1 TO WS-TAM-1252(40).
+           MOVE X"A8" TO WS-ANSI(41).
+           MOVE X"BF" TO WS-CP1252(41).
+           MOVE 1 TO WS-TAM-1252(41).
+           MOVE X"A9" TO WS-ANSI(42).
+           MOVE X"AE" TO WS-CP1252(42).
+           MOVE 1 TO WS-TAM-1252(42).
+           MOVE X"AA" TO WS-ANSI(43).
+           MOVE X"AC" TO WS-CP1252(43).
+           MOVE 1 TO WS-TAM-1252(43).
+           MOVE X"AB" TO WS-ANSI(44).
+           MOVE X"BD" TO WS-CP1252(44).
+           MOVE 1 TO WS-TAM-1252(44).
+           MOVE X"AC" TO WS-ANSI(45).
+           MOVE X"BC" TO WS-CP1252(45).
+           MOVE 1 TO WS-TAM-1252(45).
+           MOVE X"AD" TO WS-ANSI(46).
+           MOVE X"A1" TO WS-CP1252(46).
+           MOVE 1 TO WS-TAM-1252(46).
+           MOVE X"AE" TO WS-ANSI(47).
+           MOVE X"AB" TO WS-CP1252(47).
+           MOVE 1 TO WS-TAM-1252(47).
+           MOVE X"AF" TO WS-ANSI(48).
+           MOVE X"BB" TO WS-CP1252(48).
+           MOVE 1 TO WS-TAM-1252(48).
+           MOVE X"B0" TO WS-ANSI(49).
+           MOVE X"3F" TO WS-CP1252(49).
+           MOVE 1 TO WS-TAM-1252(49).
+           MOVE X"B1" TO WS-ANSI(50).
+           MOVE X"3F" TO WS-CP1252(50).
+           MOVE 1 TO WS-TAM-1252(50).
+           MOVE X"B2" TO WS-ANSI(51).
+           MOVE X"3F" TO WS-CP1252(51).
+           MOVE 1 TO WS-TAM-1252(51).
+           MOVE X"B3" TO WS-ANSI(52).
+           MOVE X"3F" TO WS-CP1252(52).
+           MOVE 1 TO WS-TAM-1252(52).
+           MOVE X"B4" TO WS-ANSI(53).
+           MOVE X"3F" TO WS-CP1252(53).
+           MOVE 1 TO WS-TAM-1252(53).
+           MOVE X"B5" TO WS-ANSI(54).
+           MOVE X"C1" TO WS-CP1252(54).
+           MOVE 1 TO WS-TAM-1252(54).
+           MOVE X"B6" TO WS-ANSI(55).
+           MOVE X"C2" TO WS-CP1252(55).
+           MOVE 1 TO WS-TAM-1252(55).
+           MOVE X"B7" TO WS-ANSI(56).
+           MOVE X"C0" TO WS-CP1252(56).
+           MOVE 1 TO WS-TAM-1252(56).
+           MOVE X"B8" TO WS-ANSI(57).
+           MOVE X"A9" TO WS-CP1252(57).
+           MOVE 1 TO WS-TAM-1252(57).
+           MOVE X"B9" TO WS-ANSI(58).
+           MOVE X"3F" TO WS-CP1252(58).
+           MOVE 1 TO WS-TAM-1252(58).
+           MOVE X"BA" TO WS-ANSI(59).
+           MOVE X"3F" TO WS-CP1252(59).
+           MOVE 1 TO WS-TAM-1252(59).
+           MOVE X"BB" TO WS-ANSI(60).
+           MOVE X"3F" TO WS-CP1252(60).
+           MOVE 1 TO WS-TAM-1252(60).
+           MOVE X"BC" TO WS-ANSI(61).
+           MOVE X"3F" TO WS-CP1252(61).
+           MOVE 1 TO WS-TAM-1252(61).
+           MOVE X"BD" TO WS-ANSI(62).
+           MOVE X"A2" TO WS-CP1252(62).
+           MOVE 1 TO WS-TAM-1252(62).
+           MOVE X"BE" TO WS-ANSI(63).
+           MOVE X"A5" TO WS-CP1252(63).
+           MOVE 1 TO WS-TAM-1252(63).
+           MOVE X"BF" TO WS-ANSI(64).
+           MOVE X"3F" TO WS-CP1252(64).
+           MOVE 1 TO WS-TAM-1252(64).
+           MOVE X"C0" TO WS-ANSI(65).
+           MOVE X"3F" TO WS-CP1252(65).
+           MOVE 1 TO WS-TAM-1252(65).
+           MOVE X"C1" TO WS-ANSI(66).
+           MOVE X"3F" TO WS-CP1252(66).
+           MOVE 1 TO WS-TAM-1252(66).
+           MOVE X"C2" TO WS-ANSI(67).
+           MOVE X"3F" TO WS-CP1252(67).
+           MOVE 1 TO WS-TAM-1252(67).
+           MOVE X"C3" TO WS-ANSI(68).
+           MOVE X"3F" TO WS-CP1252(68).
+           MOVE 1 TO WS-TAM-1252(68).
+           MOVE X"C4" TO WS-ANSI(69).
+           MOVE X"3F" TO WS-CP1252(69).
+           MOVE 1 TO WS-TAM-1252(69).
+           MOVE X"C5" TO WS-ANSI(70).
+           MOVE X"3F" TO WS-CP1252(70).
+           MOVE 1 TO WS-TAM-1252(70).
+           MOVE X"C6" TO WS-ANSI(71).
+           MOVE X"E3" TO WS-CP1252(71).
+           MOVE 1 TO WS-TAM-1252(71).
+           MOVE X"C7" TO WS-ANSI(72).
+           MOVE X"C3" TO WS-CP1252(72).
+           MOVE 1 TO WS-TAM-1252(72).
+           MOVE X"C8" TO WS-ANSI(73).
+           MOVE X"3F" TO WS-CP1252(73).
+           MOVE 1 TO WS-TAM-1252(73).
+           MOVE X"C9" TO WS-ANSI(74).
+           MOVE X"3F" TO WS-CP1252(74).
+           MOVE 1 TO WS-TAM-1252(74).
+           MOVE X"CA" TO WS-ANSI(75).
+           MOVE X"3F" TO WS-CP1252(75).
+           MOVE 1 TO WS-TAM-1252(75).
+           MOVE X"CB" TO WS-ANSI(76).
+           MOVE X"3F" TO WS-CP1252(76).
+           MOVE 1 TO WS-TAM-1252(76).
+           MOVE X"CC" TO WS-ANSI(77).
+           MOVE X"3F" TO WS-CP1252(77).
+           MOVE 1 TO WS-TAM-1252(77).
+           MOVE X"CD" TO WS-ANSI(78).
+           MOVE X"3F" TO WS-CP1252(78).
+           MOVE 1 TO WS-TAM-1252(78).
+           MOVE X"CE" TO WS-ANSI(79).
+           MOVE X"3F" TO WS-CP1252(79).
+           MOVE 1 TO WS-TAM-1252(79).
+           MOVE X"CF" TO WS-ANSI(80).
+           MOVE X"A4" TO WS-CP1252(80).
+           MOVE 1 TO WS-TAM-1252(80).
+           MOVE X"D0" TO WS-ANSI(81).
+           MOVE X"F0" TO WS-CP1252(81).
+           MOVE 1 TO WS-TAM-1252(81).
+           MOVE X"D1" TO WS-ANSI(82).
+           MOVE X"D0" TO WS-CP1252(82).
+           MOVE 1 TO WS-TAM-1252(82).
+           MOVE X"D2" TO WS-ANSI(83).
+           MOVE X"CA" TO WS-CP1252(83).
+           MOVE 1 TO WS-TAM-1252(83).
+           MOVE X"D3" TO WS-ANSI(84).
+           MOVE X"CB" TO WS-CP1252(84).
+           MOVE 1 TO WS-TAM-1252(84).
+           MOVE X"D4" TO WS-ANSI(85).
+           MOVE X"C8" TO WS-CP1252(85).
+           MOVE 1 TO WS-TAM-1252(85).
+           MOVE X"D5" TO WS-ANSI(86).
+           MOVE X"3F" TO WS-CP1252(86).
+           MOVE 1 TO WS-TAM-1252(86).
+           MOVE X"D6" TO WS-ANSI(87).
+           MOVE X"CD" TO WS-CP1252(87).
+           MOVE 1 TO WS-TAM-1252(87).
+           MOVE X"D7" TO WS-ANSI(88).
+           MOVE X"CE" TO WS-CP1252(88).
+           MOVE 1 TO WS-TAM-1252(88).
+           MOVE X"D8" TO WS-ANSI(89).
+           MOVE X"CF" TO WS-CP1252(89).
+           MOVE 1 TO WS-TAM-1252(89).
+           MOVE X"D9" TO WS-ANSI(90).
+           MOVE X"3F" TO WS-CP1252(90).
+           MOVE 1 TO WS-TAM-1252(90).
+           MOVE X"DA" TO WS-ANSI(91).
+           MOVE X"3F" TO WS-CP1252(91).
+           MOVE 1 TO WS-TAM-1252(91).
+           MOVE X"DB" TO WS-ANSI(92).
+           MOVE X"3F" TO WS-CP1252(92).
+           MOVE 1 TO WS-TAM-1252(92).
+           MOVE X"DC" TO WS-ANSI(93).
+           MOVE X"3F" TO WS-CP1252(93).
+           MOVE 1 TO WS-TAM-1252(93).
+           MOVE X"DD" TO WS-ANSI(94).
+           MOVE X"A6" TO WS-CP1252(94).
+           MOVE 1 TO WS-TAM-1252(94).
+           MOVE X"DE" TO WS-ANSI(95).
+           MOVE X"CC" TO WS-CP1252(95).
+           MOVE 1 TO WS-TAM-1252(95).
+           MOVE X"DF" TO WS-ANSI(96).
+           MOVE X"3F" TO WS-CP1252(96).
+           MOVE 1 TO WS-TAM-1252(96).
+           MOVE X"E0" TO WS-ANSI(97).
+           MOVE X"D3" TO WS-CP1252(97).
+           MOVE 1 TO WS-TAM-1252(97).
+           MOVE X"E1" TO WS-ANSI(98).
+           MOVE X"DF" TO WS-CP1252(98).
+           MOVE 1 TO WS-TAM-1252(98).
+           MOVE X"E2" TO WS-ANSI(99).
+           MOVE X"D4" TO WS-CP1252(99).
+           MOVE 1 TO WS-TAM-1252(99).
+           MOVE X"E3" TO WS-ANSI(100).
+           MOVE X"D2" TO WS-CP1252(100).
+           MOVE 1 TO WS-TAM-1252(100).
+           MOVE X"E4" TO WS-ANSI(101).
+           MOVE X"F5" TO WS-CP1252(101).
+           MOVE 1 TO WS-TAM-1252(101).
+           MOVE X"E5" TO WS-ANSI(102).
+           MOVE X"D5" TO WS-CP1252(102).
+           MOVE 1 TO WS-TAM-1252(102).
+           MOVE X"E6" TO WS-ANSI(103).
+           MOVE X"B5" TO WS-CP1252(103).
+           MOVE 1 TO WS-TAM-1252(103).
+           MOVE X"E7" TO WS-ANSI(104).
+           MOVE X"FE" TO WS-CP1252(104).
+           MOVE 1 TO WS-TAM-1252(104).
+           MOVE X"E8" TO WS-ANSI(105).
+           MOVE X"DE" TO WS-CP1252(105).
+           MOVE 1 TO WS-TAM-1252(105).
+           MOVE X"E9" TO WS-ANSI(106).
+           MOVE X"DA" TO WS-CP1252(106).
+           MOVE 1 TO WS-TAM-1252(106).
+           MOVE X"EA" TO WS-ANSI(107).
+           MOVE X"DB" TO WS-CP1252(107).
+           MOVE 1 TO WS-TAM-1252(107).
+           MOVE X"EB" TO WS-ANSI(108).
+           MOVE X"D9" TO WS-CP1252(108).
+           MOVE 1 TO WS-TAM-1252(108).
+           MOVE X"EC" TO WS-ANSI(109).
+           MOVE X"FD" TO WS-CP1252(109).
+           MOVE 1 TO WS-TAM-1252(109).
+           MOVE X"ED" TO WS-ANSI(110).
+           MOVE X"DD" TO WS-CP1252(110).
+           MOVE 1 TO WS-TAM-1252(110).
+           MOVE X"EE" TO WS-ANSI(111).
+           MOVE X"AF" TO WS-CP1252(111).
+           MOVE 1 TO WS-TAM-1252(111).
+           MOVE X"EF" TO WS-ANSI(112).
+           MOVE X"B4" TO WS-CP1252(112).
+           MOVE 1 TO WS-TAM-1252(112).
+           MOVE X"F0" TO WS-ANSI(113).
+           MOVE X"AD" TO WS-CP1252(113).
+           MOVE 1 TO WS-TAM-1252(113).
+           MOVE X"F1" TO WS-ANSI(114).
+           MOVE X"B1" TO WS-CP1252(114).
+           MOVE 1 TO WS-TAM-1252(114).
+           MOVE X"F2" TO WS-ANSI(115).
+           MOVE X"3F" TO WS-CP1252(115).
+           MOVE 1 TO WS-TAM-1252(115).
+           MOVE X"F3" TO WS-ANSI(116).
+           MOVE X"BE" TO WS-CP1252(116).
+           MOVE 1 TO WS-TAM-1252(116).
+           MOVE X"F4" TO WS-ANSI(117).
+           MOVE X"B6" TO WS-CP1252(117).
+           MOVE 1 TO WS-TAM-1252(117).
+           MOVE X"F5" TO WS-ANSI(118).
+           MOVE X"A7" TO WS-CP1252(118).
+           MOVE 1 TO WS-TAM-1252(118).
+           MOVE X"F6" TO WS-ANSI(119).
+           MOVE X"F7" TO WS-CP1252(119).
+           MOVE 1 TO WS-TAM-1252(119).
+           MOVE X"F7" TO WS-ANSI(120).
+           MOVE X"B8" TO WS-CP1252(120).
+           MOVE 1 TO WS-TAM-1252(120).
+           MOVE X"F8" TO WS-ANSI(121).
+           MOVE X"B0" TO WS-CP1252(121).
+           MOVE 1 TO WS-TAM-1252(121).
+           MOVE X"F9" TO WS-ANSI(122).
+           MOVE X"A8" TO WS-CP1252(122).
+           MOVE 1 TO WS-TAM-1252(122).
+           MOVE X"FA" TO WS-ANSI(123).
+           MOVE X"B7" TO WS-CP1252(123).
+           MOVE 1 TO WS-TAM-1252(123).
+           MOVE X"FB" TO WS-ANSI(124).
+           MOVE X"B9" TO WS-CP1252(124).
+           MOVE 1 TO WS-TAM-1252(124).
+           MOVE X"FC" TO WS-ANSI(125).
+           MOVE X"B3" TO WS-CP1252(125).
+           MOVE 1 TO WS-TAM-1252(125).
+           MOVE X"FD" TO WS-ANSI(126).
+           MOVE X"B2" TO WS-CP1252(126).
+           MOVE 1 TO WS-TAM-1252(126).
+           MOVE X"FE" TO WS-ANSI(127).
+           MOVE X"3F" TO WS-CP1252(127).
+           MOVE 1 TO WS-TAM-1252(127).
+           MOVE X"FF" TO WS-ANSI(128).
+           MOVE X"A0" TO WS-CP1252(128).
+           MOVE 1 TO WS-TAM-1252(128).
